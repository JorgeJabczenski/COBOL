@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FECHADIA.
+      ********************************************
+      * OBJETIVO: FECHAMENTO DO DIA - CONSOLIDA OS
+      *           LANCAMENTOS DE AUDITF.DAT NUM
+      *           RESUMO DIARIO (RESUMODIA.DAT),
+      *           ARQUIVA O MOVIMENTO DO DIA EM
+      *           AUDITF.DAT.AAAAMMDD E ZERA O
+      *           AUDITF.DAT PARA O PROXIMO DIA -
+      *           USO RESTRITO AO ADM.
+      * AUTHOR  : JORGE
+      ********************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITF ASSIGN TO 'AUDITF.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDITF-STATUS.
+
+           SELECT AUDITARQ ASSIGN TO WRK-ARQ-NOME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDITARQ-STATUS.
+
+           SELECT RESUMODIA ASSIGN TO 'RESUMODIA.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESUMODIA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDITF.
+       01 AUDITF-LINHA PIC X(80).
+
+       FD AUDITARQ.
+       01 AUDITARQ-LINHA PIC X(80).
+
+       FD RESUMODIA.
+       01 RESUMODIA-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 AUDITF-STATUS    PIC 9(02).
+               COPY 'FILESTAT.cob'.
+           77 AUDITARQ-STATUS  PIC 9(02).
+           77 RESUMODIA-STATUS PIC 9(02).
+           77 WRK-FIM          PIC X(01) VALUE 'N'.
+               88 FIM VALUE 'S'.
+           77 WRK-AUDITF-VAZIO PIC X(01) VALUE 'N'.
+               88 FS-AUDITF-VAZIO VALUE 'S'.
+
+           77 WRK-ADMIN       PIC X(20) VALUE SPACES.
+           77 WRK-SENHA-ADM   PIC X(10) VALUE SPACES.
+           77 WRK-NIVEL-ADM   PIC 9(02) VALUE ZEROS.
+           77 WRK-LOGIN-OK    PIC X(01) VALUE SPACES.
+
+           01 WRK-DATA-SIS.
+               05 WRK-DS-ANO PIC 9(04).
+               05 WRK-DS-MES PIC 9(02).
+               05 WRK-DS-DIA PIC 9(02).
+           77 WRK-ARQ-NOME    PIC X(30) VALUE SPACES.
+
+           77 WRK-AUD-DATA     PIC X(10) VALUE SPACES.
+           77 WRK-AUD-HORA     PIC X(08) VALUE SPACES.
+           77 WRK-AUD-OPER     PIC X(10) VALUE SPACES.
+           77 WRK-AUD-FONE     PIC X(09) VALUE SPACES.
+           77 WRK-AUD-USUARIO  PIC X(20) VALUE SPACES.
+
+           77 WRK-TOT-LINHAS   PIC 9(06) VALUE ZEROS.
+           77 WRK-TOT-INCLUIR  PIC 9(06) VALUE ZEROS.
+           77 WRK-TOT-ALTERAR  PIC 9(06) VALUE ZEROS.
+           77 WRK-TOT-EXCLUIR  PIC 9(06) VALUE ZEROS.
+           77 WRK-TOT-REATIVAR PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 1000-LOGIN-ADM.
+           IF WRK-LOGIN-OK NOT = 'S' OR WRK-NIVEL-ADM NOT = 01
+               DISPLAY 'ACESSO NEGADO - REQUER ADM'
+           ELSE
+               PERFORM 2000-INICIAR
+               IF FS-AUDITF-VAZIO
+                   DISPLAY 'NENHUM MOVIMENTO PARA FECHAR'
+               ELSE
+                   PERFORM 3000-PROCESSAR UNTIL FIM
+                   PERFORM 4000-FINALIZAR
+               END-IF
+           END-IF.
+           STOP RUN.
+
+       1000-LOGIN-ADM.
+           DISPLAY 'USUARIO ADM.. '.
+           ACCEPT WRK-ADMIN FROM CONSOLE.
+           DISPLAY 'SENHA ADM.... '.
+           ACCEPT WRK-SENHA-ADM FROM CONSOLE.
+           CALL 'USUARIO' USING WRK-ADMIN WRK-SENHA-ADM WRK-NIVEL-ADM
+               WRK-LOGIN-OK.
+
+       2000-INICIAR.
+           MOVE 'N' TO WRK-AUDITF-VAZIO.
+           ACCEPT WRK-DATA-SIS FROM DATE YYYYMMDD.
+           STRING 'AUDITF.DAT.' WRK-DS-ANO WRK-DS-MES WRK-DS-DIA
+               DELIMITED BY SIZE INTO WRK-ARQ-NOME
+           END-STRING.
+           OPEN INPUT AUDITF.
+           IF FS-FILE-NOT-FOUND
+               MOVE 'S' TO WRK-AUDITF-VAZIO
+           ELSE
+               OPEN OUTPUT AUDITARQ
+               OPEN EXTEND RESUMODIA
+               IF RESUMODIA-STATUS = 35
+                   OPEN OUTPUT RESUMODIA
+                   CLOSE RESUMODIA
+                   OPEN EXTEND RESUMODIA
+               END-IF
+               PERFORM 2100-LER-AUDITF
+               IF FIM
+                   MOVE 'S' TO WRK-AUDITF-VAZIO
+               END-IF
+           END-IF.
+
+       2100-LER-AUDITF.
+           READ AUDITF
+               AT END MOVE 'S' TO WRK-FIM
+           END-READ.
+
+       3000-PROCESSAR.
+           ADD 1 TO WRK-TOT-LINHAS.
+           MOVE AUDITF-LINHA TO AUDITARQ-LINHA.
+           WRITE AUDITARQ-LINHA.
+           UNSTRING AUDITF-LINHA DELIMITED BY ALL SPACE
+               INTO WRK-AUD-DATA WRK-AUD-HORA WRK-AUD-OPER
+                   WRK-AUD-FONE WRK-AUD-USUARIO
+           END-UNSTRING.
+           EVALUATE WRK-AUD-OPER
+               WHEN 'INCLUIR'
+                   ADD 1 TO WRK-TOT-INCLUIR
+               WHEN 'ALTERAR'
+                   ADD 1 TO WRK-TOT-ALTERAR
+               WHEN 'EXCLUIR'
+                   ADD 1 TO WRK-TOT-EXCLUIR
+               WHEN 'REATIVAR'
+                   ADD 1 TO WRK-TOT-REATIVAR
+           END-EVALUATE.
+           PERFORM 2100-LER-AUDITF.
+
+       4000-FINALIZAR.
+           CLOSE AUDITF.
+           CLOSE AUDITARQ.
+           MOVE SPACES TO RESUMODIA-LINHA.
+           STRING WRK-DS-ANO '-' WRK-DS-MES '-' WRK-DS-DIA ' '
+               'LANCAMENTOS=' WRK-TOT-LINHAS
+               ' INCLUIR='  WRK-TOT-INCLUIR
+               ' ALTERAR='  WRK-TOT-ALTERAR
+               ' EXCLUIR='  WRK-TOT-EXCLUIR
+               ' REATIVAR=' WRK-TOT-REATIVAR
+               DELIMITED BY SIZE INTO RESUMODIA-LINHA
+           END-STRING.
+           WRITE RESUMODIA-LINHA.
+           CLOSE RESUMODIA.
+           OPEN OUTPUT AUDITF.
+           CLOSE AUDITF.
+           DISPLAY '===== FECHAMENTO DO DIA ====='.
+           DISPLAY 'LANCAMENTOS..: ' WRK-TOT-LINHAS.
+           DISPLAY 'INCLUSOES....: ' WRK-TOT-INCLUIR.
+           DISPLAY 'ALTERACOES...: ' WRK-TOT-ALTERAR.
+           DISPLAY 'EXCLUSOES....: ' WRK-TOT-EXCLUIR.
+           DISPLAY 'REATIVACOES..: ' WRK-TOT-REATIVAR.
+           DISPLAY 'ARQUIVO GERADO: ' WRK-ARQ-NOME.
