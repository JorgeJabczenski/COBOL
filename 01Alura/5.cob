@@ -4,6 +4,9 @@
       * AUTHOR   = JORGE
       * OBJETIVO = FAZER OPERACOES ARITM
       * DATA     = 14/05/2021
+      * 09/08/2026 JORGE - OPERACOES PASSARAM A USAR A
+      *            SUBROTINA ARITM (CALL) EM VEZ DE
+      *            ADD/SUBTRACT/MULTIPLY/DIVIDE INLINE.
       ************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
@@ -12,16 +15,25 @@
                77 WRK-NUM2 PIC 9(02) VALUE ZEROS.
                77 WRK-NUM3 PIC 9(03) VALUE ZEROS.
                77 WRK-NUM4 PIC 9(03) VALUE ZEROS.
+               77 WRK-VALOR1    PIC S9(08)V99 VALUE ZEROS.
+               77 WRK-VALOR2    PIC S9(08)V99 VALUE ZEROS.
+               77 WRK-RESULTADO PIC S9(08)V99 VALUE ZEROS.
        PROCEDURE DIVISION.
            ACCEPT WRK-NUM1 FROM CONSOLE.
            ACCEPT WRK-NUM2 FROM CONSOLE.
            DISPLAY '=================='.
            DISPLAY 'NUM1: ' WRK-NUM1 ' | NUM2: ' WRK-NUM2.
+           MOVE WRK-NUM1 TO WRK-VALOR1.
+           MOVE WRK-NUM2 TO WRK-VALOR2.
       ****************************************************
-           ADD WRK-NUM1 WRK-NUM2 TO WRK-NUM3.
+           CALL 'ARITM' USING WRK-VALOR1 WRK-VALOR2 'A'
+               WRK-RESULTADO.
+           MOVE WRK-RESULTADO TO WRK-NUM3.
            DISPLAY 'ADD:      ' WRK-NUM3.
       ****************************************************
-           SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-NUM3.
+           CALL 'ARITM' USING WRK-VALOR1 WRK-VALOR2 'S'
+               WRK-RESULTADO.
+           MOVE WRK-RESULTADO TO WRK-NUM3.
            DISPLAY 'SUBTRACT: ' WRK-NUM3.
       ****************************************************
            DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-NUM3
@@ -29,7 +41,9 @@
            DISPLAY 'DIVIDE:   ' WRK-NUM3.
            DISPLAY 'RESTO :   ' WRK-NUM4.
       ****************************************************
-           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-NUM3.
+           CALL 'ARITM' USING WRK-VALOR1 WRK-VALOR2 'M'
+               WRK-RESULTADO.
+           MOVE WRK-RESULTADO TO WRK-NUM3.
            DISPLAY 'MULTIPLY: ' WRK-NUM3.
       ****************************************************
            COMPUTE WRK-NUM3 = (WRK-NUM1 + WRK-NUM2) / 2.
