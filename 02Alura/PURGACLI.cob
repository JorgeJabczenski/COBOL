@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PURGACLI.
+      ********************************************
+      * OBJETIVO: EXPURGO DEFINITIVO DOS CLIENTES
+      *           MARCADOS COMO INATIVOS (SOFT-DELETE
+      *           DE 8100-EXCLUIR-ADM) - REMOVE DE
+      *           CLIENTES.DAT OS REGISTROS COM
+      *           CLIENTES-SITUACAO = 'I' QUE NAO
+      *           FORAM REATIVADOS. APOS O EXPURGO O
+      *           8200-REATIVAR-ADM DEIXA DE PODER
+      *           DESFAZER A EXCLUSAO DESSES CLIENTES -
+      *           RODAR PERIODICAMENTE (NAO A CADA
+      *           FECHAMENTO DE DIA), PARA DAR TEMPO
+      *           DE UM EXCLUIDO SER REATIVADO ANTES
+      *           DO EXPURGO. USO RESTRITO AO ADM.
+      * AUTHOR  : JORGE
+      ********************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'CLIENTES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS CLIENTES-STATUS
+               RECORD KEY CLIENTES-CHAVE.
+
+           SELECT AUDITF ASSIGN TO 'AUDITF.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDITF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY 'CLIECOPY.cob'.
+
+       FD AUDITF.
+       01 AUDITF-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 CLIENTES-STATUS PIC 9(02).
+               COPY 'FILESTAT.cob'.
+           77 AUDITF-STATUS   PIC 9(02).
+           77 WRK-FIM         PIC X(01) VALUE 'N'.
+               88 FIM VALUE 'S'.
+           77 WRK-TOT-INATIVOS PIC 9(06) VALUE ZEROS.
+           77 WRK-TOT-EXPURGO  PIC 9(06) VALUE ZEROS.
+           77 WRK-CONFIRMA     PIC X(01) VALUE SPACES.
+
+           77 WRK-ADMIN       PIC X(20) VALUE SPACES.
+           77 WRK-SENHA-ADM   PIC X(10) VALUE SPACES.
+           77 WRK-NIVEL-ADM   PIC 9(02) VALUE ZEROS.
+           77 WRK-LOGIN-OK    PIC X(01) VALUE SPACES.
+
+           01 WRK-DATAHORA.
+               05 WRK-DH-DATA.
+                   10 WRK-DH-ANO PIC 9(04).
+                   10 WRK-DH-MES PIC 9(02).
+                   10 WRK-DH-DIA PIC 9(02).
+               05 WRK-DH-HORA.
+                   10 WRK-DH-HH PIC 9(02).
+                   10 WRK-DH-MM PIC 9(02).
+                   10 WRK-DH-SS PIC 9(02).
+                   10 WRK-DH-CENT PIC 9(02).
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 1000-LOGIN-ADM.
+           IF WRK-LOGIN-OK NOT = 'S' OR WRK-NIVEL-ADM NOT = 01
+               DISPLAY 'ACESSO NEGADO - REQUER ADM'
+           ELSE
+               PERFORM 2000-CONTAR-INATIVOS
+               IF WRK-TOT-INATIVOS = ZEROS
+                   DISPLAY 'NENHUM CLIENTE INATIVO PARA EXPURGAR'
+               ELSE
+                   DISPLAY 'CLIENTES INATIVOS ENCONTRADOS: '
+                       WRK-TOT-INATIVOS
+                   DISPLAY 'CONFIRMA O EXPURGO DEFINITIVO (S/N)?.. '
+                   ACCEPT WRK-CONFIRMA FROM CONSOLE
+                   IF WRK-CONFIRMA = 'S' OR WRK-CONFIRMA = 's'
+                       PERFORM 3000-EXPURGAR
+                       PERFORM 4000-FINALIZAR
+                   ELSE
+                       DISPLAY 'EXPURGO CANCELADO PELO OPERADOR'
+                   END-IF
+               END-IF
+           END-IF.
+           STOP RUN.
+
+       1000-LOGIN-ADM.
+           DISPLAY 'USUARIO ADM.. '.
+           ACCEPT WRK-ADMIN FROM CONSOLE.
+           DISPLAY 'SENHA ADM.... '.
+           ACCEPT WRK-SENHA-ADM FROM CONSOLE.
+           CALL 'USUARIO' USING WRK-ADMIN WRK-SENHA-ADM WRK-NIVEL-ADM
+               WRK-LOGIN-OK.
+
+       2000-CONTAR-INATIVOS.
+           MOVE ZEROS TO WRK-TOT-INATIVOS.
+           OPEN INPUT CLIENTES.
+           MOVE 'N' TO WRK-FIM.
+           PERFORM 2100-LER-CLIENTE.
+           PERFORM UNTIL FIM
+               IF CLIENTES-INATIVO
+                   ADD 1 TO WRK-TOT-INATIVOS
+               END-IF
+               PERFORM 2100-LER-CLIENTE
+           END-PERFORM.
+           CLOSE CLIENTES.
+
+       2100-LER-CLIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END MOVE 'S' TO WRK-FIM
+           END-READ.
+
+       3000-EXPURGAR.
+           OPEN I-O CLIENTES.
+           OPEN EXTEND AUDITF.
+           MOVE 'N' TO WRK-FIM.
+           PERFORM 2100-LER-CLIENTE.
+           PERFORM UNTIL FIM
+               IF CLIENTES-INATIVO
+                   PERFORM 3100-GRAVA-AUDITORIA
+                   DELETE CLIENTES RECORD
+                   ADD 1 TO WRK-TOT-EXPURGO
+               END-IF
+               PERFORM 2100-LER-CLIENTE
+           END-PERFORM.
+           CLOSE CLIENTES.
+           CLOSE AUDITF.
+
+       3100-GRAVA-AUDITORIA.
+           ACCEPT WRK-DATAHORA FROM DATE YYYYMMDD.
+           ACCEPT WRK-DH-HORA FROM TIME.
+           MOVE SPACES TO AUDITF-LINHA.
+           STRING WRK-DH-ANO '-' WRK-DH-MES '-' WRK-DH-DIA ' '
+               WRK-DH-HH ':' WRK-DH-MM ':' WRK-DH-SS ' '
+               'PURGAR ' CLIENTES-FONE ' ' WRK-ADMIN
+               DELIMITED BY SIZE INTO AUDITF-LINHA
+           END-STRING.
+           WRITE AUDITF-LINHA.
+
+       4000-FINALIZAR.
+           DISPLAY 'CLIENTES EXPURGADOS...........: ' WRK-TOT-EXPURGO.
