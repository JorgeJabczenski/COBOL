@@ -0,0 +1,26 @@
+      ******************************************************
+      * COPYBOOK : DDDTABPR
+      * OBJETIVO : CARGA DA TABELA WRK-TAB-DDD (PARTE DE
+      *            PROCEDURE) - COPIAR DENTRO DE UM
+      *            PARAGRAFO DE INICIALIZACAO.
+      ******************************************************
+           MOVE 11 TO WRK-TAB-DDD-ITEM(01).
+           MOVE 12 TO WRK-TAB-DDD-ITEM(02).
+           MOVE 13 TO WRK-TAB-DDD-ITEM(03).
+           MOVE 14 TO WRK-TAB-DDD-ITEM(04).
+           MOVE 15 TO WRK-TAB-DDD-ITEM(05).
+           MOVE 16 TO WRK-TAB-DDD-ITEM(06).
+           MOVE 17 TO WRK-TAB-DDD-ITEM(07).
+           MOVE 18 TO WRK-TAB-DDD-ITEM(08).
+           MOVE 19 TO WRK-TAB-DDD-ITEM(09).
+           MOVE 21 TO WRK-TAB-DDD-ITEM(10).
+           MOVE 22 TO WRK-TAB-DDD-ITEM(11).
+           MOVE 24 TO WRK-TAB-DDD-ITEM(12).
+           MOVE 27 TO WRK-TAB-DDD-ITEM(13).
+           MOVE 28 TO WRK-TAB-DDD-ITEM(14).
+           MOVE 31 TO WRK-TAB-DDD-ITEM(15).
+           MOVE 41 TO WRK-TAB-DDD-ITEM(16).
+           MOVE 47 TO WRK-TAB-DDD-ITEM(17).
+           MOVE 51 TO WRK-TAB-DDD-ITEM(18).
+           MOVE 61 TO WRK-TAB-DDD-ITEM(19).
+           MOVE 71 TO WRK-TAB-DDD-ITEM(20).
