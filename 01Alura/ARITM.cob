@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARITM.
+      ********************************************
+      * OBJETIVO: SUBROTINA DE OPERACOES ARITMETICAS
+      *           (SOMA/SUBTRACAO/MULTIPLICACAO/
+      *           DIVISAO) REUTILIZADA POR QUEM
+      *           PRECISAR CALCULAR UM TOTAL A
+      *           PARTIR DE DOIS VALORES.
+      * AUTHOR  : JORGE
+      ********************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+           77 LK-VALOR1    PIC S9(08)V99.
+           77 LK-VALOR2    PIC S9(08)V99.
+           77 LK-OPERACAO  PIC X(01).
+               88 LK-OP-SOMA       VALUE 'A'.
+               88 LK-OP-SUBTRAI    VALUE 'S'.
+               88 LK-OP-MULTIPLICA VALUE 'M'.
+               88 LK-OP-DIVIDE     VALUE 'D'.
+           77 LK-RESULTADO PIC S9(08)V99.
+
+       PROCEDURE DIVISION USING LK-VALOR1 LK-VALOR2 LK-OPERACAO
+           LK-RESULTADO.
+
+       0001-PRINCIPAL.
+           EVALUATE TRUE
+               WHEN LK-OP-SOMA
+                   ADD LK-VALOR1 LK-VALOR2 GIVING LK-RESULTADO
+               WHEN LK-OP-SUBTRAI
+                   SUBTRACT LK-VALOR2 FROM LK-VALOR1
+                       GIVING LK-RESULTADO
+               WHEN LK-OP-MULTIPLICA
+                   MULTIPLY LK-VALOR1 BY LK-VALOR2
+                       GIVING LK-RESULTADO
+               WHEN LK-OP-DIVIDE
+                   IF LK-VALOR2 = 0
+                       MOVE ZEROS TO LK-RESULTADO
+                   ELSE
+                       DIVIDE LK-VALOR1 BY LK-VALOR2
+                           GIVING LK-RESULTADO
+                   END-IF
+               WHEN OTHER
+                   MOVE ZEROS TO LK-RESULTADO
+           END-EVALUATE.
+           GOBACK.
