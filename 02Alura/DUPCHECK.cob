@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUPCHECK.
+      ********************************************
+      * OBJETIVO: CONFERIR CLIENTES.DAT EM BUSCA DE
+      *           CLIENTES PROVAVELMENTE DUPLICADOS -
+      *           MESMO NOME CADASTRADO COM TELEFONE
+      *           DIFERENTE, OU TELEFONE QUE E O MESMO
+      *           DE OUTRO CADASTRO COM DOIS DIGITOS
+      *           TROCADOS DE LUGAR (ERRO DE DIGITACAO).
+      *           DUPLICATA EXATA DE TELEFONE JA NAO E
+      *           POSSIVEL, POIS CLIENTES-CHAVE E A
+      *           CHAVE UNICA DO ARQUIVO INDEXADO.
+      * AUTHOR  : JORGE
+      ********************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'CLIENTES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CLIENTES-STATUS
+               RECORD KEY CLIENTES-CHAVE.
+
+           SELECT DUPLOG ASSIGN TO 'DUPCHECK.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY 'CLIECOPY.cob'.
+
+       FD DUPLOG.
+       01 LOG-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 CLIENTES-STATUS PIC 9(02).
+               COPY 'FILESTAT.cob'.
+           77 LOG-STATUS       PIC 9(02).
+           77 WRK-FIM          PIC X(01) VALUE 'N'.
+               88 FIM VALUE 'S'.
+           77 WRK-TOT-LIDOS    PIC 9(05) VALUE ZEROS.
+           77 WRK-TOT-SUSPEITA PIC 9(05) VALUE ZEROS.
+
+           01 WRK-TABELA.
+               05 WRK-TAB-ITEM OCCURS 1 TO 2000 TIMES
+                       DEPENDING ON WRK-TOT-LIDOS
+                       INDEXED BY WRK-IDX-I WRK-IDX-J.
+                   10 WRK-TAB-FONE PIC 9(09).
+                   10 WRK-TAB-NOME PIC X(30).
+
+           77 WRK-FONE-A       PIC X(09).
+           77 WRK-FONE-B       PIC X(09).
+           77 WRK-CHK-IDX      PIC 9(02) VALUE ZEROS.
+           77 WRK-CHK-DIFQTDE  PIC 9(02) VALUE ZEROS.
+           77 WRK-CHK-POS1     PIC 9(02) VALUE ZEROS.
+           77 WRK-CHK-POS2     PIC 9(02) VALUE ZEROS.
+           77 WRK-TRANSPOSTO   PIC X(01) VALUE 'N'.
+               88 FONES-TRANSPOSTOS VALUE 'S'.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 1000-CARREGAR-CLIENTES.
+           OPEN OUTPUT DUPLOG.
+           PERFORM 2000-CONFERIR-SUSPEITAS.
+           CLOSE DUPLOG.
+           DISPLAY 'REGISTROS LIDOS......: ' WRK-TOT-LIDOS.
+           DISPLAY 'DUPLICATAS SUSPEITAS.: ' WRK-TOT-SUSPEITA.
+           STOP RUN.
+
+       1000-CARREGAR-CLIENTES.
+           OPEN INPUT CLIENTES.
+           IF NOT FS-FILE-NOT-FOUND
+               PERFORM 1100-LER-CLIENTE
+               PERFORM UNTIL FIM
+                   IF WRK-TOT-LIDOS = 2000
+                       DISPLAY 'AVISO: CLIENTES.DAT TEM MAIS DE 2000 '
+                           'REGISTROS - CONFERENCIA DE DUPLICATAS '
+                           'LIMITADA AOS 2000 PRIMEIROS LIDOS'
+                       MOVE 'S' TO WRK-FIM
+                   ELSE
+                       ADD 1 TO WRK-TOT-LIDOS
+                       MOVE CLIENTES-FONE TO
+                           WRK-TAB-FONE(WRK-TOT-LIDOS)
+                       MOVE CLIENTES-NOME TO
+                           WRK-TAB-NOME(WRK-TOT-LIDOS)
+                       PERFORM 1100-LER-CLIENTE
+                   END-IF
+               END-PERFORM
+               CLOSE CLIENTES
+           END-IF.
+
+       1100-LER-CLIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END MOVE 'S' TO WRK-FIM
+           END-READ.
+
+      *****************************************************
+      * COMPARA CADA CLIENTE COM TODOS OS DEMAIS JA LIDOS,
+      * UMA UNICA VEZ POR PAR, SINALIZANDO NOME IGUAL COM
+      * TELEFONE DIFERENTE OU TELEFONE COM DOIS DIGITOS
+      * TROCADOS DE LUGAR.
+      *****************************************************
+       2000-CONFERIR-SUSPEITAS.
+           PERFORM VARYING WRK-IDX-I FROM 1 BY 1
+                   UNTIL WRK-IDX-I > WRK-TOT-LIDOS
+               PERFORM VARYING WRK-IDX-J FROM 1 BY 1
+                       UNTIL WRK-IDX-J > WRK-TOT-LIDOS
+                   IF WRK-IDX-J > WRK-IDX-I
+                       PERFORM 2100-COMPARAR-PAR
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       2100-COMPARAR-PAR.
+           IF WRK-TAB-NOME(WRK-IDX-I) = WRK-TAB-NOME(WRK-IDX-J)
+               IF WRK-TAB-FONE(WRK-IDX-I) NOT = WRK-TAB-FONE(WRK-IDX-J)
+                   PERFORM 2200-GRAVAR-LOG-NOME
+               END-IF
+           ELSE
+               MOVE WRK-TAB-FONE(WRK-IDX-I) TO WRK-FONE-A
+               MOVE WRK-TAB-FONE(WRK-IDX-J) TO WRK-FONE-B
+               PERFORM 3000-VERIFICA-TRANSPOSICAO
+               IF FONES-TRANSPOSTOS
+                   PERFORM 2300-GRAVAR-LOG-FONE
+               END-IF
+           END-IF.
+
+       2200-GRAVAR-LOG-NOME.
+           ADD 1 TO WRK-TOT-SUSPEITA.
+           MOVE SPACES TO LOG-LINHA.
+           STRING 'MESMO NOME, TELEFONE DIFERENTE: '
+               WRK-TAB-NOME(WRK-IDX-I) ' - '
+               WRK-TAB-FONE(WRK-IDX-I) ' / ' WRK-TAB-FONE(WRK-IDX-J)
+               DELIMITED BY SIZE INTO LOG-LINHA
+           END-STRING.
+           WRITE LOG-LINHA.
+
+       2300-GRAVAR-LOG-FONE.
+           ADD 1 TO WRK-TOT-SUSPEITA.
+           MOVE SPACES TO LOG-LINHA.
+           STRING 'TELEFONE COM DIGITOS TROCADOS: '
+               WRK-TAB-FONE(WRK-IDX-I) ' (' WRK-TAB-NOME(WRK-IDX-I) ')'
+               ' / ' WRK-TAB-FONE(WRK-IDX-J)
+               ' (' WRK-TAB-NOME(WRK-IDX-J) ')'
+               DELIMITED BY SIZE INTO LOG-LINHA
+           END-STRING.
+           WRITE LOG-LINHA.
+
+      *****************************************************
+      * TELEFONES SAO CONSIDERADOS TRANSPOSTOS QUANDO
+      * DIFEREM EM EXATAMENTE DUAS POSICOES E OS DIGITOS
+      * DESSAS DUAS POSICOES ESTAO INVERTIDOS ENTRE SI.
+      *****************************************************
+       3000-VERIFICA-TRANSPOSICAO.
+           MOVE 'N' TO WRK-TRANSPOSTO.
+           MOVE ZEROS TO WRK-CHK-DIFQTDE WRK-CHK-POS1 WRK-CHK-POS2.
+           PERFORM VARYING WRK-CHK-IDX FROM 1 BY 1 UNTIL WRK-CHK-IDX > 9
+               IF WRK-FONE-A(WRK-CHK-IDX:1) NOT =
+                       WRK-FONE-B(WRK-CHK-IDX:1)
+                   ADD 1 TO WRK-CHK-DIFQTDE
+                   IF WRK-CHK-DIFQTDE = 1
+                       MOVE WRK-CHK-IDX TO WRK-CHK-POS1
+                   ELSE
+                       IF WRK-CHK-DIFQTDE = 2
+                           MOVE WRK-CHK-IDX TO WRK-CHK-POS2
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WRK-CHK-DIFQTDE = 2
+               IF WRK-FONE-A(WRK-CHK-POS1:1) =
+                       WRK-FONE-B(WRK-CHK-POS2:1)
+                   AND WRK-FONE-A(WRK-CHK-POS2:1) =
+                       WRK-FONE-B(WRK-CHK-POS1:1)
+                   MOVE 'S' TO WRK-TRANSPOSTO
+               END-IF
+           END-IF.
