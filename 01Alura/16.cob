@@ -1,20 +1,39 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MES.
+      ********************************************
+      * 09/08/2026 JORGE - VIROU UM HELPER DE
+      *            CALENDARIO: ALEM DO NOME DO MES,
+      *            CALCULA O DIA DA SEMANA (ZELLER)
+      *            E MOSTRA A DATA POR EXTENSO.
+      ********************************************
        ENVIRONMENT DIVISION.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-      
+
            01 WRK-DATA.
                02 WRK-ANO PIC 9(04) VALUE ZEROS.
                02 WRK-MES PIC 9(02) VALUE ZEROS.
                02 WRK-DIA PIC 9(02) VALUE ZEROS.
 
-           01 WRK-MESES.
-               03 WRK-M PIC X(09) OCCURS 12 TIMES.
+           COPY 'MESES.cob'.
+
+           01 WRK-DIASSEM.
+               03 WRK-DS PIC X(09) OCCURS 07 TIMES.
+
+           01 WRK-ZELLER.
+               02 WRK-Z-MES    PIC 9(02) VALUE ZEROS.
+               02 WRK-Z-ANO    PIC 9(04) VALUE ZEROS.
+               02 WRK-Z-SECULO PIC 9(02) VALUE ZEROS.
+               02 WRK-Z-ANOSEC PIC 9(02) VALUE ZEROS.
+               02 WRK-Z-TERMO1 PIC 9(03) VALUE ZEROS.
+               02 WRK-Z-TERMO2 PIC 9(03) VALUE ZEROS.
+               02 WRK-Z-TERMO3 PIC 9(03) VALUE ZEROS.
+               02 WRK-Z-SOMA   PIC 9(05) VALUE ZEROS.
+               02 WRK-Z-INDICE PIC 9(01) VALUE ZEROS.
 
        PROCEDURE DIVISION.
-           
+
            PERFORM 0100-INICIALIZAR.
            PERFORM 0200-PROCESSAR.
            PERFORM 0300-FINALIZAR.
@@ -23,25 +42,51 @@
 
            0100-INICIALIZAR.
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-           
+
            0200-PROCESSAR.
                PERFORM 0400-MONTAMES.
-               DISPLAY WRK-M(WRK-MES).
+               PERFORM 0500-MONTADIASSEM.
+               PERFORM 0600-CALCULADIASEM.
+               DISPLAY 'DATA...: ' WRK-DIA '/' WRK-M(WRK-MES)
+                   '/' WRK-ANO.
+               DISPLAY 'DIA DA SEMANA: ' WRK-DS(WRK-Z-INDICE).
 
            0300-FINALIZAR.
                DISPLAY '----------'.
                DISPLAY 'FINALIZADO'.
 
            0400-MONTAMES.
-               MOVE 'JANEIRO'   TO WRK-M(01).
-               MOVE 'FEVEREIRO' TO WRK-M(02).
-               MOVE 'MARÃ‡O'     TO WRK-M(03).
-               MOVE 'ABRIL'     TO WRK-M(04).
-               MOVE 'MAIO'      TO WRK-M(05).
-               MOVE 'JUNHO'     TO WRK-M(06).
-               MOVE 'JULHO'     TO WRK-M(07).
-               MOVE 'AGOSTO'    TO WRK-M(08).
-               MOVE 'SETEMBRO'  TO WRK-M(09).
-               MOVE 'OUTUBRO'   TO WRK-M(10).
-               MOVE 'NOVEMBRO'  TO WRK-M(11).
-               MOVE 'DEZEMBRO'  TO WRK-M(12).
+               COPY 'MESESPR.cob'.
+
+           0500-MONTADIASSEM.
+               MOVE 'DOMINGO'   TO WRK-DS(01).
+               MOVE 'SEGUNDA'   TO WRK-DS(02).
+               MOVE 'TERCA'     TO WRK-DS(03).
+               MOVE 'QUARTA'    TO WRK-DS(04).
+               MOVE 'QUINTA'    TO WRK-DS(05).
+               MOVE 'SEXTA'     TO WRK-DS(06).
+               MOVE 'SABADO'    TO WRK-DS(07).
+
+      *    CONGRUENCIA DE ZELLER - JANEIRO E FEVEREIRO
+      *    SAO TRATADOS COMO MESES 13 E 14 DO ANO ANTERIOR.
+           0600-CALCULADIASEM.
+               IF WRK-MES < 3
+                   COMPUTE WRK-Z-MES = WRK-MES + 12
+                   COMPUTE WRK-Z-ANO = WRK-ANO - 1
+               ELSE
+                   MOVE WRK-MES TO WRK-Z-MES
+                   MOVE WRK-ANO TO WRK-Z-ANO
+               END-IF.
+               DIVIDE WRK-Z-ANO BY 100 GIVING WRK-Z-SECULO
+                   REMAINDER WRK-Z-ANOSEC.
+               COMPUTE WRK-Z-TERMO1 =
+                   ((WRK-Z-MES + 1) * 13) / 5.
+               COMPUTE WRK-Z-TERMO2 = WRK-Z-ANOSEC / 4.
+               COMPUTE WRK-Z-TERMO3 = WRK-Z-SECULO / 4.
+               COMPUTE WRK-Z-SOMA =
+                   WRK-DIA + WRK-Z-TERMO1 + WRK-Z-ANOSEC +
+                   WRK-Z-TERMO2 + WRK-Z-TERMO3 +
+                   (5 * WRK-Z-SECULO) + 6.
+               DIVIDE WRK-Z-SOMA BY 7 GIVING WRK-Z-TERMO1
+                   REMAINDER WRK-Z-INDICE.
+               ADD 1 TO WRK-Z-INDICE.
