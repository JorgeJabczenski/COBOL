@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USUARIO.
+      ********************************************
+      * OBJETIVO: VALIDACAO DE LOGIN CONTRA USERS.DAT
+      * AUTHOR  : JORGE
+      ********************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USERS ASSIGN TO 'USERS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS USERS-STATUS
+               RECORD KEY USERS-LOGIN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USERS.
+       01 USERS-REG.
+           05 USERS-LOGIN      PIC X(20).
+           05 USERS-SENHA      PIC X(10).
+           05 USERS-NIVEL      PIC 9(02).
+               88 USERS-ADM  VALUE 01.
+               88 USERS-USER VALUE 02.
+           05 USERS-TENTATIVAS PIC 9(02) VALUE ZEROS.
+               88 USERS-BLOQUEADO VALUE 3 THRU 99.
+
+       WORKING-STORAGE SECTION.
+           77 USERS-STATUS PIC 9(02).
+
+       LINKAGE SECTION.
+           77 LK-USUARIO  PIC X(20).
+           77 LK-SENHA    PIC X(10).
+           77 LK-NIVEL    PIC 9(02).
+           77 LK-LOGIN-OK PIC X(01).
+
+       PROCEDURE DIVISION USING LK-USUARIO LK-SENHA LK-NIVEL
+           LK-LOGIN-OK.
+
+       0001-PRINCIPAL.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-VALIDAR.
+           CLOSE USERS.
+           GOBACK.
+
+       1000-INICIAR.
+           OPEN I-O USERS
+               IF USERS-STATUS = 35
+                   OPEN OUTPUT USERS
+                   CLOSE USERS
+                   OPEN I-O USERS
+                   PERFORM 1100-SEMEAR-ADMIN
+               END-IF.
+
+       1100-SEMEAR-ADMIN.
+           MOVE 'ADMIN' TO USERS-LOGIN.
+           MOVE '1234'  TO USERS-SENHA.
+           MOVE 01      TO USERS-NIVEL.
+           MOVE ZEROS   TO USERS-TENTATIVAS.
+           WRITE USERS-REG.
+
+       2000-VALIDAR.
+           MOVE 'N' TO LK-LOGIN-OK.
+           MOVE ZEROS TO LK-NIVEL.
+           MOVE LK-USUARIO TO USERS-LOGIN.
+           READ USERS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM 2100-CONFERIR-SENHA
+           END-READ.
+
+       2100-CONFERIR-SENHA.
+           IF USERS-BLOQUEADO
+               MOVE 'B' TO LK-LOGIN-OK
+           ELSE
+               IF USERS-SENHA = LK-SENHA
+                   MOVE ZEROS TO USERS-TENTATIVAS
+                   REWRITE USERS-REG
+                   MOVE USERS-NIVEL TO LK-NIVEL
+                   MOVE 'S' TO LK-LOGIN-OK
+               ELSE
+                   ADD 1 TO USERS-TENTATIVAS
+                   REWRITE USERS-REG
+                   IF USERS-BLOQUEADO
+                       MOVE 'B' TO LK-LOGIN-OK
+                   ELSE
+                       MOVE 'N' TO LK-LOGIN-OK
+                   END-IF
+               END-IF
+           END-IF.
