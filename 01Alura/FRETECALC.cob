@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRETECALC.
+      ********************************************
+      * OBJETIVO: CALCULO DE FRETE POR UF A PARTIR
+      *           DE UMA TABELA CARREGADA DE
+      *           FRETE.DAT, EM VEZ DE PERCENTUAIS
+      *           FIXOS NO CODIGO (SUBSTITUI OS WHEN
+      *           DE EVALUATE.COB / 9.COB).
+      * AUTHOR  : JORGE
+      ********************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRETETAB ASSIGN TO 'FRETE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FRETETAB-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FRETETAB.
+       01 FRETETAB-REG.
+           05 FRETETAB-UF    PIC X(02).
+           05 FRETETAB-PERC  PIC 9V999.
+
+       WORKING-STORAGE SECTION.
+           77 FRETETAB-STATUS PIC 9(02).
+           77 WRK-FIM          PIC X(01) VALUE 'N'.
+               88 FIM VALUE 'S'.
+           77 WRK-CARREGADO    PIC X(01) VALUE 'N'.
+               88 TABELA-CARREGADA VALUE 'S'.
+           77 WRK-IDX           PIC 9(03) VALUE ZEROS.
+
+           01 WRK-TAB-FRETE.
+               05 WRK-TAB-ITEM OCCURS 50 TIMES.
+                   10 WRK-TAB-UF   PIC X(02).
+                   10 WRK-TAB-PERC PIC 9V999.
+           77 WRK-TAB-QTDE PIC 9(03) VALUE ZEROS.
+
+       LINKAGE SECTION.
+           77 LK-UF          PIC X(02).
+           77 LK-VALOR        PIC 9(08)V99.
+           77 LK-FRETE         PIC 9(08)V99.
+           77 LK-ENCONTRADO     PIC X(01).
+
+       PROCEDURE DIVISION USING LK-UF LK-VALOR LK-FRETE
+           LK-ENCONTRADO.
+
+       0001-PRINCIPAL.
+           IF NOT TABELA-CARREGADA
+               PERFORM 1000-CARREGAR-TABELA
+           END-IF.
+           PERFORM 2000-CALCULAR.
+           GOBACK.
+
+       1000-CARREGAR-TABELA.
+           MOVE ZEROS TO WRK-TAB-QTDE.
+           MOVE 'N' TO WRK-FIM.
+           OPEN INPUT FRETETAB.
+           IF FRETETAB-STATUS = 35
+               MOVE 'S' TO WRK-FIM
+           END-IF.
+           PERFORM UNTIL FIM
+               READ FRETETAB
+                   AT END
+                       MOVE 'S' TO WRK-FIM
+                   NOT AT END
+                       ADD 1 TO WRK-TAB-QTDE
+                       MOVE FRETETAB-UF   TO WRK-TAB-UF(WRK-TAB-QTDE)
+                       MOVE FRETETAB-PERC TO WRK-TAB-PERC(WRK-TAB-QTDE)
+               END-READ
+           END-PERFORM.
+           IF FRETETAB-STATUS NOT = 35
+               CLOSE FRETETAB
+           END-IF.
+           MOVE 'S' TO WRK-CARREGADO.
+
+       2000-CALCULAR.
+           MOVE ZEROS TO LK-FRETE.
+           MOVE 'N' TO LK-ENCONTRADO.
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+                   UNTIL WRK-IDX > WRK-TAB-QTDE
+               IF WRK-TAB-UF(WRK-IDX) = LK-UF
+                   COMPUTE LK-FRETE = LK-VALOR * WRK-TAB-PERC(WRK-IDX)
+                   MOVE 'S' TO LK-ENCONTRADO
+                   MOVE WRK-TAB-QTDE TO WRK-IDX
+               END-IF
+           END-PERFORM.
