@@ -0,0 +1,18 @@
+      ******************************************************
+      * COPYBOOK : MESESPR
+      * OBJETIVO : CARGA DA TABELA WRK-MESES (PARTE DE
+      *            PROCEDURE) - COPIAR DENTRO DO PARAGRAFO
+      *            0400-MONTAMES DE CADA PROGRAMA.
+      ******************************************************
+           MOVE 'JANEIRO'   TO WRK-M(01).
+           MOVE 'FEVEREIRO' TO WRK-M(02).
+           MOVE 'MARCO'     TO WRK-M(03).
+           MOVE 'ABRIL'     TO WRK-M(04).
+           MOVE 'MAIO'      TO WRK-M(05).
+           MOVE 'JUNHO'     TO WRK-M(06).
+           MOVE 'JULHO'     TO WRK-M(07).
+           MOVE 'AGOSTO'    TO WRK-M(08).
+           MOVE 'SETEMBRO'  TO WRK-M(09).
+           MOVE 'OUTUBRO'   TO WRK-M(10).
+           MOVE 'NOVEMBRO'  TO WRK-M(11).
+           MOVE 'DEZEMBRO'  TO WRK-M(12).
