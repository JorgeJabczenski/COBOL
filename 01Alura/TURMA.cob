@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TURMA.
+      ********************************************
+      * OBJETIVO: RELATORIO DE TURMA A PARTIR DE
+      *           ALUNOS.DAT, REAPROVEITANDO A REGRA
+      *           DE MEDIA E SITUACAO DE IF-ELSE
+      *           (7.COB) PARA CADA ALUNO DO LOTE.
+      *           CADA ALUNO E IDENTIFICADO POR
+      *           MATRICULA (ALUNOS-ID) E PODE TER UM
+      *           NUMERO VARIAVEL DE NOTAS.
+      * AUTHOR  : JORGE
+      ********************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS ASSIGN TO 'ALUNOS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ALUNOS-STATUS.
+
+           SELECT TURMAREL ASSIGN TO 'TURMAREL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TURMAREL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+       01 ALUNOS-REG.
+           05 ALUNOS-ID         PIC 9(05).
+           05 ALUNOS-NOME       PIC X(20).
+           05 ALUNOS-QTDE-NOTAS PIC 9(02).
+           05 ALUNOS-NOTAS      PIC 9(02) OCCURS 1 TO 10 TIMES
+                   DEPENDING ON ALUNOS-QTDE-NOTAS.
+
+       FD TURMAREL.
+       01 TURMAREL-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 ALUNOS-STATUS    PIC 9(02).
+           77 TURMAREL-STATUS  PIC 9(02).
+           77 WRK-FIM          PIC X(01) VALUE 'N'.
+               88 FIM VALUE 'S'.
+           77 WRK-NOTA-IDX      PIC 9(02) VALUE ZEROS.
+           77 WRK-SOMA-NOTAS    PIC 9(04) VALUE ZEROS.
+           77 WRK-MEDIA        PIC 9(02)V9 VALUE ZEROS.
+           77 WRK-MEDIA-ED     PIC ZZ9,9    VALUE ZEROS.
+           77 WRK-SITUACAO     PIC X(11)    VALUE SPACES.
+           77 WRK-QTDE         PIC 9(05) VALUE ZEROS.
+           77 WRK-QT-APROVADO  PIC 9(05) VALUE ZEROS.
+           77 WRK-QT-RECUP     PIC 9(05) VALUE ZEROS.
+           77 WRK-QT-REPROVADO PIC 9(05) VALUE ZEROS.
+           77 WRK-SOMA-MEDIAS  PIC 9(07)V9  VALUE ZEROS.
+           77 WRK-MEDIA-TURMA  PIC 9(02)V9  VALUE ZEROS.
+           77 WRK-MEDIA-TURMA-ED PIC ZZ9,9  VALUE ZEROS.
+           77 WRK-ID-ED         PIC ZZZZ9  VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-PROCESSAR UNTIL FIM.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-INICIAR.
+           OPEN INPUT ALUNOS.
+           OPEN OUTPUT TURMAREL.
+           MOVE 'RELATORIO DE TURMA' TO TURMAREL-LINHA
+           WRITE TURMAREL-LINHA.
+           MOVE ALL '-' TO TURMAREL-LINHA
+           WRITE TURMAREL-LINHA.
+           PERFORM 2100-LER-ALUNO.
+
+       2000-PROCESSAR.
+           ADD 1 TO WRK-QTDE.
+           PERFORM 2150-CALCULAR-MEDIA.
+           ADD WRK-MEDIA TO WRK-SOMA-MEDIAS.
+           PERFORM 2200-CLASSIFICAR.
+           MOVE WRK-MEDIA TO WRK-MEDIA-ED.
+           MOVE ALUNOS-ID TO WRK-ID-ED.
+           MOVE SPACES TO TURMAREL-LINHA.
+           STRING 'MATRICULA ' WRK-ID-ED ' ' ALUNOS-NOME
+               ' MEDIA: ' WRK-MEDIA-ED ' (' ALUNOS-QTDE-NOTAS
+               ' NOTAS) ' WRK-SITUACAO
+               DELIMITED BY SIZE INTO TURMAREL-LINHA
+           END-STRING.
+           WRITE TURMAREL-LINHA.
+           PERFORM 2100-LER-ALUNO.
+
+       2100-LER-ALUNO.
+           READ ALUNOS
+               AT END MOVE 'S' TO WRK-FIM
+           END-READ.
+
+       2150-CALCULAR-MEDIA.
+           MOVE ZEROS TO WRK-SOMA-NOTAS WRK-MEDIA.
+           PERFORM VARYING WRK-NOTA-IDX FROM 1 BY 1
+                   UNTIL WRK-NOTA-IDX > ALUNOS-QTDE-NOTAS
+               ADD ALUNOS-NOTAS(WRK-NOTA-IDX) TO WRK-SOMA-NOTAS
+           END-PERFORM.
+           IF ALUNOS-QTDE-NOTAS > ZEROS
+               COMPUTE WRK-MEDIA =
+                   WRK-SOMA-NOTAS / ALUNOS-QTDE-NOTAS
+           END-IF.
+
+       2200-CLASSIFICAR.
+           IF WRK-MEDIA >= 6
+               MOVE 'APROVADO' TO WRK-SITUACAO
+               ADD 1 TO WRK-QT-APROVADO
+           ELSE
+               IF WRK-MEDIA >= 2
+                   MOVE 'RECUPERACAO' TO WRK-SITUACAO
+                   ADD 1 TO WRK-QT-RECUP
+               ELSE
+                   MOVE 'REPROVADO' TO WRK-SITUACAO
+                   ADD 1 TO WRK-QT-REPROVADO
+               END-IF
+           END-IF.
+
+       3000-FINALIZAR.
+           MOVE ALL '-' TO TURMAREL-LINHA
+           WRITE TURMAREL-LINHA.
+           IF WRK-QTDE > 0
+               COMPUTE WRK-MEDIA-TURMA = WRK-SOMA-MEDIAS / WRK-QTDE
+           END-IF.
+           MOVE WRK-MEDIA-TURMA TO WRK-MEDIA-TURMA-ED.
+           MOVE SPACES TO TURMAREL-LINHA.
+           STRING 'ALUNOS...........: ' WRK-QTDE
+               DELIMITED BY SIZE INTO TURMAREL-LINHA
+           END-STRING.
+           WRITE TURMAREL-LINHA.
+           MOVE SPACES TO TURMAREL-LINHA.
+           STRING 'APROVADOS........: ' WRK-QT-APROVADO
+               DELIMITED BY SIZE INTO TURMAREL-LINHA
+           END-STRING.
+           WRITE TURMAREL-LINHA.
+           MOVE SPACES TO TURMAREL-LINHA.
+           STRING 'EM RECUPERACAO...: ' WRK-QT-RECUP
+               DELIMITED BY SIZE INTO TURMAREL-LINHA
+           END-STRING.
+           WRITE TURMAREL-LINHA.
+           MOVE SPACES TO TURMAREL-LINHA.
+           STRING 'REPROVADOS.......: ' WRK-QT-REPROVADO
+               DELIMITED BY SIZE INTO TURMAREL-LINHA
+           END-STRING.
+           WRITE TURMAREL-LINHA.
+           MOVE SPACES TO TURMAREL-LINHA.
+           STRING 'MEDIA DA TURMA...: ' WRK-MEDIA-TURMA-ED
+               DELIMITED BY SIZE INTO TURMAREL-LINHA
+           END-STRING.
+           WRITE TURMAREL-LINHA.
+           CLOSE ALUNOS.
+           CLOSE TURMAREL.
+           DISPLAY 'RELATORIO DE TURMA GERADO EM TURMAREL.DAT'.
