@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANLOTE.
+      ********************************************
+      * OBJETIVO: RELATORIO EM LOTE DE DIFERENCAS
+      *           ENTRE PARES DE TRANSACAO, USANDO
+      *           O MESMO PIC -ZZ9 DE OP-ARITM (6.COB)
+      * AUTHOR  : JORGE
+      ********************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS ASSIGN TO 'TRANS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANS-STATUS.
+
+           SELECT TRANREL ASSIGN TO 'TRANREL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANREL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANS.
+       01 TRANS-REG.
+           05 TRANS-NUM1 PIC 9(05).
+           05 TRANS-NUM2 PIC 9(05).
+
+       FD TRANREL.
+       01 TRANREL-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 TRANS-STATUS   PIC 9(02).
+           77 TRANREL-STATUS PIC 9(02).
+           77 WRK-FIM        PIC X(01) VALUE 'N'.
+               88 FIM VALUE 'S'.
+           77 WRK-DIFERENCA    PIC S9(06)    VALUE ZEROS.
+           77 WRK-DIFERENCA-ED PIC -ZZZZZ9   VALUE ZEROS.
+           77 WRK-TOTAL        PIC S9(08)    VALUE ZEROS.
+           77 WRK-TOTAL-ED     PIC -ZZZZZZZ9 VALUE ZEROS.
+           77 WRK-QTDE         PIC 9(05)     VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-PROCESSAR UNTIL FIM.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-INICIAR.
+           OPEN INPUT TRANS.
+           OPEN OUTPUT TRANREL.
+           MOVE 'RELATORIO DE DIFERENCAS DE TRANSACOES'
+               TO TRANREL-LINHA
+           WRITE TRANREL-LINHA.
+           MOVE ALL '-' TO TRANREL-LINHA
+           WRITE TRANREL-LINHA.
+           PERFORM 2100-LER-TRANSACAO.
+
+       2000-PROCESSAR.
+           ADD 1 TO WRK-QTDE.
+           SUBTRACT TRANS-NUM2 FROM TRANS-NUM1 GIVING WRK-DIFERENCA.
+           ADD WRK-DIFERENCA TO WRK-TOTAL.
+           MOVE WRK-DIFERENCA TO WRK-DIFERENCA-ED.
+           MOVE SPACES TO TRANREL-LINHA.
+           STRING TRANS-NUM1 ' - ' TRANS-NUM2 ' = ' WRK-DIFERENCA-ED
+               DELIMITED BY SIZE INTO TRANREL-LINHA
+           END-STRING.
+           WRITE TRANREL-LINHA.
+           PERFORM 2100-LER-TRANSACAO.
+
+       2100-LER-TRANSACAO.
+           READ TRANS
+               AT END MOVE 'S' TO WRK-FIM
+           END-READ.
+
+       3000-FINALIZAR.
+           MOVE ALL '-' TO TRANREL-LINHA
+           WRITE TRANREL-LINHA.
+           MOVE WRK-TOTAL TO WRK-TOTAL-ED.
+           MOVE SPACES TO TRANREL-LINHA.
+           STRING 'TOTAL GERAL: ' WRK-TOTAL-ED
+               DELIMITED BY SIZE INTO TRANREL-LINHA
+           END-STRING.
+           WRITE TRANREL-LINHA.
+           CLOSE TRANS.
+           CLOSE TRANREL.
+           DISPLAY 'TRANSACOES PROCESSADAS: ' WRK-QTDE.
