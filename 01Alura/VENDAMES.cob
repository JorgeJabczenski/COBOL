@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENDAMES.
+      ********************************************
+      * OBJETIVO: RELATORIO MENSAL DE VENDAS A
+      *           PARTIR DE VENDASDIA.DAT, COM MEDIA
+      *           E TOTAL EDITADOS NO MESMO FORMATO
+      *           DE DESAFIO6 (6TEST.COB)
+      * AUTHOR  : JORGE
+      ********************************************
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+               SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDASDIA ASSIGN TO 'VENDASDIA.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VENDASDIA-STATUS.
+
+           SELECT VENDAMES-REL ASSIGN TO 'VENDAMES.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VENDAMES-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD VENDASDIA.
+       01 VENDASDIA-REG.
+           05 VENDASDIA-VALOR PIC 9(06)V99.
+
+       FD VENDAMES-REL.
+       01 VENDAMES-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 VENDASDIA-STATUS PIC 9(02).
+           77 VENDAMES-STATUS  PIC 9(02).
+           77 WRK-FIM          PIC X(01) VALUE 'N'.
+               88 FIM VALUE 'S'.
+           77 WRK-QTDE-DIAS    PIC 9(03)    VALUE ZEROS.
+           77 WRK-TOTAL-MES    PIC 9(08)V99 VALUE ZEROS.
+           77 WRK-TOTAL-MES-ED PIC $ZZ.ZZZ.ZZZ,99 VALUE ZEROS.
+           77 WRK-MEDIA-MES    PIC 9(06)V99 VALUE ZEROS.
+           77 WRK-MEDIA-MES-ED PIC $ZZ.ZZZ,99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-PROCESSAR UNTIL FIM.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-INICIAR.
+           OPEN INPUT VENDASDIA.
+           OPEN OUTPUT VENDAMES-REL.
+           MOVE 'RELATORIO MENSAL DE VENDAS' TO VENDAMES-LINHA
+           WRITE VENDAMES-LINHA.
+           MOVE ALL '-' TO VENDAMES-LINHA
+           WRITE VENDAMES-LINHA.
+           PERFORM 2100-LER-VENDA.
+
+       2000-PROCESSAR.
+           ADD 1 TO WRK-QTDE-DIAS.
+           ADD VENDASDIA-VALOR TO WRK-TOTAL-MES.
+           COMPUTE WRK-MEDIA-MES = WRK-TOTAL-MES / WRK-QTDE-DIAS.
+           PERFORM 2100-LER-VENDA.
+
+       2100-LER-VENDA.
+           READ VENDASDIA
+               AT END MOVE 'S' TO WRK-FIM
+           END-READ.
+
+       3000-FINALIZAR.
+           MOVE WRK-TOTAL-MES TO WRK-TOTAL-MES-ED.
+           MOVE WRK-MEDIA-MES TO WRK-MEDIA-MES-ED.
+           MOVE SPACES TO VENDAMES-LINHA.
+           STRING 'DIAS COM VENDA..: ' WRK-QTDE-DIAS
+               DELIMITED BY SIZE INTO VENDAMES-LINHA
+           END-STRING.
+           WRITE VENDAMES-LINHA.
+           MOVE SPACES TO VENDAMES-LINHA.
+           STRING 'TOTAL DO MES....: ' WRK-TOTAL-MES-ED
+               DELIMITED BY SIZE INTO VENDAMES-LINHA
+           END-STRING.
+           WRITE VENDAMES-LINHA.
+           MOVE SPACES TO VENDAMES-LINHA.
+           STRING 'MEDIA DIARIA....: ' WRK-MEDIA-MES-ED
+               DELIMITED BY SIZE INTO VENDAMES-LINHA
+           END-STRING.
+           WRITE VENDAMES-LINHA.
+           CLOSE VENDASDIA.
+           CLOSE VENDAMES-REL.
+           DISPLAY 'RELATORIO MENSAL GERADO EM VENDAMES.DAT'.
