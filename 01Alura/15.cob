@@ -1,32 +1,55 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IF-ELSE.
-       
+      ********************************************
+      * OBJETIVO: FECHAMENTO DE VENDAS A PARTIR DE
+      *           VENDAS.DAT (SUBSTITUI O ACCEPT EM
+      *           LACO POR LEITURA DE ARQUIVO)
+      * AUTHOR  : JORGE
+      ********************************************
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDAS ASSIGN TO 'VENDAS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VENDAS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD VENDAS.
+       01 VENDAS-REG.
+           05 VENDAS-VALOR PIC 9(06)V99.
+
        WORKING-STORAGE SECTION.
-           COPY 'BOOK.cob.'.
+           COPY 'BOOK.cob'.
+           77 VENDAS-STATUS PIC 9(02).
+           77 WRK-FIM       PIC X(01) VALUE 'N'.
+               88 FIM VALUE 'S'.
 
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
-           
            PERFORM 0100-INICIALIZAR.
-           IF WRK-VENDAS > 0
-               PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0
-           END-IF.
+           PERFORM 0200-PROCESSAR UNTIL FIM.
            PERFORM 0300-FINALIZAR.
-           
+
            STOP RUN.
 
        0100-INICIALIZAR.
-           ACCEPT WRK-VENDAS FROM CONSOLE.
+           OPEN INPUT VENDAS.
+           PERFORM 0150-LER-VENDA.
+
+       0150-LER-VENDA.
+           READ VENDAS
+               AT END MOVE 'S' TO WRK-FIM
+               NOT AT END MOVE VENDAS-VALOR TO WRK-VENDAS
+           END-READ.
 
        0200-PROCESSAR.
            ADD 1 TO WRK-QT.
            ADD WRK-VENDAS TO WRK-TOTAL.
-           pERFORM 0100-INICIALIZAR.
+           PERFORM 0150-LER-VENDA.
 
        0300-FINALIZAR.
+           CLOSE VENDAS.
            DISPLAY '----------'.
-           DISPLAY 'TOTAL: ' WRK-TOTAL.
-           
\ No newline at end of file
+           DISPLAY 'QTDE DE VENDAS: ' WRK-QT.
+           DISPLAY 'TOTAL.........: ' WRK-TOTAL.
