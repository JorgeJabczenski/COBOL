@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPCSV.
+      ********************************************
+      * OBJETIVO: EXPORTAR CLIENTES.DAT EM CSV
+      * AUTHOR  : JORGE
+      ********************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'CLIENTES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CLIENTES-STATUS
+               RECORD KEY CLIENTES-CHAVE.
+
+           SELECT ARQ-CSV ASSIGN TO 'CLIENTES.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY 'CLIECOPY.cob'.
+
+       FD ARQ-CSV.
+       01 CSV-LINHA PIC X(120).
+
+       WORKING-STORAGE SECTION.
+           77 CLIENTES-STATUS PIC 9(02).
+           77 CSV-STATUS      PIC 9(02).
+           77 WRK-FIM         PIC X(01) VALUE 'N'.
+               88 FIM VALUE 'S'.
+           77 WRK-TOT-EXPORT  PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-PROCESSAR UNTIL FIM.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-INICIAR.
+           OPEN INPUT CLIENTES.
+           OPEN OUTPUT ARQ-CSV.
+           MOVE 'FONE,NOME,EMAIL' TO CSV-LINHA.
+           WRITE CSV-LINHA.
+           PERFORM 2100-LER-CLIENTE.
+
+       2000-PROCESSAR.
+           ADD 1 TO WRK-TOT-EXPORT.
+           MOVE SPACES TO CSV-LINHA.
+           STRING CLIENTES-FONE ',' CLIENTES-NOME ',' CLIENTES-EMAIL
+               DELIMITED BY SIZE INTO CSV-LINHA
+           END-STRING.
+           WRITE CSV-LINHA.
+           PERFORM 2100-LER-CLIENTE.
+
+       2100-LER-CLIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END MOVE 'S' TO WRK-FIM
+           END-READ.
+
+       3000-FINALIZAR.
+           CLOSE CLIENTES.
+           CLOSE ARQ-CSV.
+           DISPLAY 'CLIENTES EXPORTADOS: ' WRK-TOT-EXPORT.
