@@ -0,0 +1,23 @@
+      ******************************************************
+      * COPYBOOK : CLIECOPY
+      * OBJETIVO : LAYOUT DO REGISTRO DE CLIENTES.DAT
+      *            COMPARTILHADO POR TODOS OS PROGRAMAS QUE
+      *            LEEM/GRAVAM CLIENTES.DAT, PARA EVITAR QUE
+      *            O LAYOUT SEJA MANTIDO EM DUPLICIDADE.
+      ******************************************************
+       01 CLIENTES-REG.
+           05 CLIENTES-CHAVE.
+               10 CLIENTES-FONE PIC 9(09).
+           05 CLIENTES-NOME      PIC X(30).
+           05 CLIENTES-EMAIL     PIC X(40).
+           05 CLIENTES-ENDERECO  PIC X(40).
+           05 CLIENTES-CIDADE    PIC X(20).
+           05 CLIENTES-UF        PIC X(02).
+           05 CLIENTES-CEP       PIC 9(08).
+           05 CLIENTES-DTCADASTRO.
+               10 CLIENTES-DTC-ANO PIC 9(04).
+               10 CLIENTES-DTC-MES PIC 9(02).
+               10 CLIENTES-DTC-DIA PIC 9(02).
+           05 CLIENTES-SITUACAO  PIC X(01) VALUE 'A'.
+               88 CLIENTES-ATIVO   VALUE 'A'.
+               88 CLIENTES-INATIVO VALUE 'I'.
