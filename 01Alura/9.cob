@@ -1,14 +1,26 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EVALUATE.
-
+      ********************************************
+      * OBJETIVO: CALCULO DE FRETE POR ESTADO
+      * AUTHOR  : JORGE
+      * 09/08/2026 JORGE - PERCENTUAL POR UF DEIXOU
+      *            DE SER FIXO NO WHEN E PASSOU A VIR
+      *            DA TABELA CARREGADA PELA SUBROTINA
+      *            FRETECALC (FRETE.DAT).
+      * 09/08/2026 JORGE - VALOR+FRETE PASSOU A USAR A
+      *            SUBROTINA ARITM (CALL) EM VEZ DE
+      *            COMPUTE INLINE.
+      ********************************************
        ENVIRONMENT DIVISION.
-       
+
        DATA DIVISION.
            WORKING-STORAGE SECTION.
-               77 WRK-PRODUTO  PIC X(20)    VALUE SPACES.
-               77 WRK-UF       PIC X(02)    VALUE SPACES.
-               77 WRK-VALOR    PIC 9(06)V99 VALUE ZEROS.
-               77 WRK-FRETE    PIC 9(04)V99 VALUE ZEROS.
+               77 WRK-PRODUTO    PIC X(20)    VALUE SPACES.
+               77 WRK-UF         PIC X(02)    VALUE SPACES.
+               77 WRK-VALOR      PIC 9(08)V99 VALUE ZEROS.
+               77 WRK-FRETE      PIC 9(08)V99 VALUE ZEROS.
+               77 WRK-ENCONTRADO PIC X(01)    VALUE SPACES.
+               77 WRK-TOTAL      PIC S9(08)V99 VALUE ZEROS.
 
        PROCEDURE DIVISION.
            DISPLAY 'PRODUTO.. '.
@@ -18,21 +30,17 @@
            DISPLAY 'ESTADO .. '.
            ACCEPT WRK-UF      FROM CONSOLE.
 
-           EVALUATE WRK-UF
-               WHEN 'PR'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 0.05
-               WHEN 'SC'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 0.10
-               WHEN 'RS'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 0.50
-               WHEN OTHER 
-                   DISPLAY 'NAO PODEMOS ENTREGAR'
-           END-EVALUATE.
+           CALL 'FRETECALC' USING WRK-UF WRK-VALOR WRK-FRETE
+               WRK-ENCONTRADO.
 
-           IF WRK-FRETE NOT EQUAL 0
-               COMPUTE WRK-VALOR = WRK-VALOR + WRK-FRETE
+           IF WRK-ENCONTRADO NOT = 'S'
+               DISPLAY 'NAO PODEMOS ENTREGAR'
+           ELSE
+               CALL 'ARITM' USING WRK-VALOR WRK-FRETE 'A'
+                   WRK-TOTAL
+               MOVE WRK-TOTAL TO WRK-VALOR
                DISPLAY 'VALOR FRETE.. ' WRK-FRETE
                DISPLAY 'VALOR TOTAL.. ' WRK-VALOR
            END-IF.
-           
+
            STOP RUN.
