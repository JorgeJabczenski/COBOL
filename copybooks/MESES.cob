@@ -0,0 +1,7 @@
+      ******************************************************
+      * COPYBOOK : MESES
+      * OBJETIVO : TABELA DE NOMES DE MESES EM PORTUGUES
+      *            (PARTE DE DADOS - WORKING-STORAGE)
+      ******************************************************
+       01 WRK-MESES.
+           03 WRK-M PIC X(09) OCCURS 12 TIMES.
