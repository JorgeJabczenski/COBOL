@@ -0,0 +1,8 @@
+      ******************************************************
+      * COPYBOOK : DDDTAB
+      * OBJETIVO : TABELA DE CODIGOS DE DDD VALIDOS
+      *            (PARTE DE DADOS - WORKING-STORAGE)
+      ******************************************************
+       01 WRK-TAB-DDD.
+           05 WRK-TAB-DDD-ITEM PIC 9(02) OCCURS 20 TIMES.
+       77 WRK-TAB-DDD-QTDE PIC 9(02) VALUE 20.
