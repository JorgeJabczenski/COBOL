@@ -0,0 +1,9 @@
+      ******************************************************
+      * COPYBOOK : BOOK
+      * OBJETIVO : CAMPOS DE VENDAS USADOS PELO LOTE DE
+      *            FECHAMENTO DE VENDAS (WRK-VENDAS/WRK-QT/
+      *            WRK-TOTAL).
+      ******************************************************
+       77 WRK-VENDAS PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-QT     PIC 9(05)    VALUE ZEROS.
+       77 WRK-TOTAL  PIC 9(08)V99 VALUE ZEROS.
