@@ -0,0 +1,12 @@
+      ******************************************************
+      * COPYBOOK : FILESTAT
+      * OBJETIVO : CONDICOES 88 PADRAO PARA FILE STATUS
+      *            COPIAR LOGO APOS O 77/PIC 9(02) DO STATUS
+      *            DO ARQUIVO QUE SE DESEJA TESTAR POR NOME.
+      ******************************************************
+           88 FS-OK               VALUE 00.
+           88 FS-AT-END           VALUE 10.
+           88 FS-DUPLICATE-KEY    VALUE 22.
+           88 FS-NOT-FOUND        VALUE 23.
+           88 FS-FILE-NOT-FOUND   VALUE 35.
+           88 FS-RECORD-LOCKED    VALUE 91, 99.
