@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESTAURA.
+      ********************************************
+      * OBJETIVO: RESTAURAR CLIENTES.DAT A PARTIR
+      *           DE UM BACKUP GRAVADO PELO
+      *           1060-BACKUP-CLIENTES DO PROJETO
+      *           (CLIENTES.DAT.BAK+AAAAMMDD) - USO
+      *           RESTRITO AO ADM.
+      * AUTHOR  : JORGE
+      ********************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-BAK ASSIGN TO WRK-BACKUP-NOME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS BAK-STATUS
+               RECORD KEY BAK-CHAVE.
+
+           SELECT CLIENTES ASSIGN TO 'CLIENTES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CLIENTES-STATUS
+               RECORD KEY CLIENTES-CHAVE.
+
+           SELECT LOGREST ASSIGN TO 'RESTAURA.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES-BAK.
+       01 CLIENTES-BAK-REG.
+           05 BAK-CHAVE.
+               10 BAK-FONE PIC 9(09).
+           05 BAK-NOME      PIC X(30).
+           05 BAK-EMAIL     PIC X(40).
+           05 BAK-ENDERECO  PIC X(40).
+           05 BAK-CIDADE    PIC X(20).
+           05 BAK-UF        PIC X(02).
+           05 BAK-CEP       PIC 9(08).
+           05 BAK-DTCADASTRO.
+               10 BAK-DTC-ANO PIC 9(04).
+               10 BAK-DTC-MES PIC 9(02).
+               10 BAK-DTC-DIA PIC 9(02).
+           05 BAK-SITUACAO PIC X(01).
+
+       FD CLIENTES.
+           COPY 'CLIECOPY.cob'.
+
+       FD LOGREST.
+       01 LOG-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 BAK-STATUS      PIC 9(02).
+           77 CLIENTES-STATUS PIC 9(02).
+               COPY 'FILESTAT.cob'.
+           77 LOG-STATUS      PIC 9(02).
+           77 WRK-FIM         PIC X(01) VALUE 'N'.
+               88 FIM VALUE 'S'.
+           77 WRK-FIM2        PIC X(01) VALUE 'N'.
+               88 FIM2 VALUE 'S'.
+           77 WRK-TOT-LIDOS   PIC 9(06) VALUE ZEROS.
+           77 WRK-TOT-GRAVADO PIC 9(06) VALUE ZEROS.
+           77 WRK-TOT-BAK     PIC 9(06) VALUE ZEROS.
+           77 WRK-TOT-ATUAL   PIC 9(06) VALUE ZEROS.
+           77 WRK-CONFIRMA    PIC X(01) VALUE SPACES.
+
+           77 WRK-ADMIN       PIC X(20) VALUE SPACES.
+           77 WRK-SENHA-ADM   PIC X(10) VALUE SPACES.
+           77 WRK-NIVEL-ADM   PIC 9(02) VALUE ZEROS.
+           77 WRK-LOGIN-OK    PIC X(01) VALUE SPACES.
+
+           01 WRK-DATA-BACKUP.
+               05 WRK-DB-ANO PIC 9(04).
+               05 WRK-DB-MES PIC 9(02).
+               05 WRK-DB-DIA PIC 9(02).
+           77 WRK-BACKUP-NOME PIC X(30) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 1000-LOGIN-ADM.
+           IF WRK-LOGIN-OK NOT = 'S' OR WRK-NIVEL-ADM NOT = 01
+               DISPLAY 'ACESSO NEGADO - REQUER ADM'
+           ELSE
+               PERFORM 2000-INICIAR
+               IF BAK-STATUS = 35
+                   DISPLAY 'BACKUP NAO ENCONTRADO: ' WRK-BACKUP-NOME
+               ELSE
+                   IF WRK-CONFIRMA NOT = 'S' AND WRK-CONFIRMA NOT = 's'
+                       DISPLAY 'RESTAURACAO CANCELADA PELO OPERADOR'
+                       CLOSE CLIENTES-BAK
+                   ELSE
+                       PERFORM 2070-ABRIR-DESTINO
+                       PERFORM 2100-LER-BACKUP
+                       PERFORM 3000-RESTAURAR UNTIL FIM
+                       PERFORM 4000-FINALIZAR
+                   END-IF
+               END-IF
+           END-IF.
+           STOP RUN.
+
+       1000-LOGIN-ADM.
+           DISPLAY 'USUARIO ADM.. '.
+           ACCEPT WRK-ADMIN FROM CONSOLE.
+           DISPLAY 'SENHA ADM.... '.
+           ACCEPT WRK-SENHA-ADM FROM CONSOLE.
+           CALL 'USUARIO' USING WRK-ADMIN WRK-SENHA-ADM WRK-NIVEL-ADM
+               WRK-LOGIN-OK.
+
+       2000-INICIAR.
+           DISPLAY 'DATA DO BACKUP A RESTAURAR (AAAAMMDD).. '.
+           ACCEPT WRK-DATA-BACKUP FROM CONSOLE.
+           STRING 'CLIENTES.DAT.BAK' WRK-DB-ANO WRK-DB-MES WRK-DB-DIA
+               DELIMITED BY SIZE INTO WRK-BACKUP-NOME
+           END-STRING.
+           OPEN INPUT CLIENTES-BAK.
+           IF BAK-STATUS NOT = 35
+               PERFORM 2050-CONTAR-BACKUP
+               PERFORM 2060-CONTAR-ATUAL
+               DISPLAY 'REGISTROS NO BACKUP.......: ' WRK-TOT-BAK
+               DISPLAY 'REGISTROS NO ARQUIVO ATUAL.: ' WRK-TOT-ATUAL
+               MOVE SPACES TO WRK-CONFIRMA
+               DISPLAY 'CONFIRMA A SUBSTITUICAO DO ARQUIVO (S/N)?.. '
+               ACCEPT WRK-CONFIRMA FROM CONSOLE
+           END-IF.
+
+       2050-CONTAR-BACKUP.
+           MOVE ZEROS TO WRK-TOT-BAK.
+           MOVE 'N' TO WRK-FIM.
+           PERFORM UNTIL FIM
+               READ CLIENTES-BAK NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WRK-FIM
+                   NOT AT END
+                       ADD 1 TO WRK-TOT-BAK
+               END-READ
+           END-PERFORM.
+           CLOSE CLIENTES-BAK.
+           OPEN INPUT CLIENTES-BAK.
+           MOVE 'N' TO WRK-FIM.
+
+       2060-CONTAR-ATUAL.
+           MOVE ZEROS TO WRK-TOT-ATUAL.
+           OPEN INPUT CLIENTES.
+           IF NOT FS-FILE-NOT-FOUND
+               MOVE 'N' TO WRK-FIM2
+               PERFORM UNTIL FIM2
+                   READ CLIENTES NEXT RECORD
+                       AT END
+                           MOVE 'S' TO WRK-FIM2
+                       NOT AT END
+                           ADD 1 TO WRK-TOT-ATUAL
+                   END-READ
+               END-PERFORM
+               CLOSE CLIENTES
+           END-IF.
+
+       2070-ABRIR-DESTINO.
+           OPEN OUTPUT LOGREST.
+           OPEN OUTPUT CLIENTES.
+           CLOSE CLIENTES.
+           OPEN I-O CLIENTES.
+
+       2100-LER-BACKUP.
+           READ CLIENTES-BAK NEXT RECORD
+               AT END MOVE 'S' TO WRK-FIM
+           END-READ.
+
+       3000-RESTAURAR.
+           ADD 1 TO WRK-TOT-LIDOS.
+           MOVE BAK-FONE      TO CLIENTES-FONE.
+           MOVE BAK-NOME      TO CLIENTES-NOME.
+           MOVE BAK-EMAIL     TO CLIENTES-EMAIL.
+           MOVE BAK-ENDERECO  TO CLIENTES-ENDERECO.
+           MOVE BAK-CIDADE    TO CLIENTES-CIDADE.
+           MOVE BAK-UF        TO CLIENTES-UF.
+           MOVE BAK-CEP       TO CLIENTES-CEP.
+           MOVE BAK-DTC-ANO   TO CLIENTES-DTC-ANO.
+           MOVE BAK-DTC-MES   TO CLIENTES-DTC-MES.
+           MOVE BAK-DTC-DIA   TO CLIENTES-DTC-DIA.
+           MOVE BAK-SITUACAO  TO CLIENTES-SITUACAO.
+           WRITE CLIENTES-REG
+               INVALID KEY
+                   PERFORM 3100-GRAVA-LOG
+               NOT INVALID KEY
+                   ADD 1 TO WRK-TOT-GRAVADO
+           END-WRITE.
+           PERFORM 2100-LER-BACKUP.
+
+       3100-GRAVA-LOG.
+           MOVE SPACES TO LOG-LINHA.
+           STRING 'REGISTRO NAO RESTAURADO: ' BAK-FONE
+               DELIMITED BY SIZE INTO LOG-LINHA
+           END-STRING.
+           WRITE LOG-LINHA.
+
+       4000-FINALIZAR.
+           CLOSE CLIENTES-BAK.
+           CLOSE CLIENTES.
+           CLOSE LOGREST.
+           DISPLAY 'LIDOS DO BACKUP..: ' WRK-TOT-LIDOS.
+           DISPLAY 'RESTAURADOS......: ' WRK-TOT-GRAVADO.
+           DISPLAY 'RESTAURACAO CONCLUIDA - ' WRK-BACKUP-NOME.
