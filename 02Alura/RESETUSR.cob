@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESETUSR.
+      ********************************************
+      * OBJETIVO: DESBLOQUEIO DE LOGIN (ZERAR AS
+      *           TENTATIVAS DE UM USUARIO EM
+      *           USERS.DAT) - USO RESTRITO AO ADM
+      * AUTHOR  : JORGE
+      ********************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USERS ASSIGN TO 'USERS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS USERS-STATUS
+               RECORD KEY USERS-LOGIN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USERS.
+       01 USERS-REG.
+           05 USERS-LOGIN      PIC X(20).
+           05 USERS-SENHA      PIC X(10).
+           05 USERS-NIVEL      PIC 9(02).
+               88 USERS-ADM  VALUE 01.
+               88 USERS-USER VALUE 02.
+           05 USERS-TENTATIVAS PIC 9(02) VALUE ZEROS.
+               88 USERS-BLOQUEADO VALUE 3 THRU 99.
+
+       WORKING-STORAGE SECTION.
+           77 USERS-STATUS   PIC 9(02).
+           77 WRK-ADMIN      PIC X(20) VALUE SPACES.
+           77 WRK-SENHA-ADM  PIC X(10) VALUE SPACES.
+           77 WRK-NIVEL-ADM  PIC 9(02) VALUE ZEROS.
+           77 WRK-LOGIN-OK   PIC X(01) VALUE SPACES.
+           77 WRK-ALVO       PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 1000-LOGIN-ADM.
+           IF WRK-LOGIN-OK NOT = 'S' OR WRK-NIVEL-ADM NOT = 01
+               DISPLAY 'ACESSO NEGADO - REQUER ADM'
+           ELSE
+               PERFORM 2000-DESBLOQUEAR
+           END-IF.
+           STOP RUN.
+
+       1000-LOGIN-ADM.
+           DISPLAY 'USUARIO ADM.. '.
+           ACCEPT WRK-ADMIN FROM CONSOLE.
+           DISPLAY 'SENHA ADM.... '.
+           ACCEPT WRK-SENHA-ADM FROM CONSOLE.
+           CALL 'USUARIO' USING WRK-ADMIN WRK-SENHA-ADM WRK-NIVEL-ADM
+               WRK-LOGIN-OK.
+
+       2000-DESBLOQUEAR.
+           DISPLAY 'USUARIO A DESBLOQUEAR.. '.
+           ACCEPT WRK-ALVO FROM CONSOLE.
+           OPEN I-O USERS.
+           MOVE WRK-ALVO TO USERS-LOGIN.
+           READ USERS
+               INVALID KEY
+                   DISPLAY 'USUARIO NAO ENCONTRADO'
+               NOT INVALID KEY
+                   MOVE ZEROS TO USERS-TENTATIVAS
+                   REWRITE USERS-REG
+                   DISPLAY 'USUARIO DESBLOQUEADO: ' WRK-ALVO
+           END-READ.
+           CLOSE USERS.
