@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGA.
+      ********************************************
+      * OBJETIVO: CARGA EM LOTE DE CLIENTES.DAT
+      * AUTHOR  : JORGE
+      ********************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CARGA ASSIGN TO 'CARGA.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CARGA-STATUS.
+
+           SELECT CLIENTES ASSIGN TO 'CLIENTES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS CLIENTES-STATUS
+               RECORD KEY CLIENTES-CHAVE
+               ALTERNATE RECORD KEY CLIENTES-NOME
+                   WITH DUPLICATES.
+
+           SELECT LOGCARGA ASSIGN TO 'CARGALOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-CARGA.
+       01 CARGA-REG.
+           05 CARGA-FONE  PIC 9(09).
+           05 CARGA-NOME  PIC X(30).
+           05 CARGA-EMAIL PIC X(40).
+
+       FD CLIENTES.
+           COPY 'CLIECOPY.cob'.
+
+       FD LOGCARGA.
+       01 LOG-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 CARGA-STATUS    PIC 9(02).
+           77 CLIENTES-STATUS PIC 9(02).
+               COPY 'FILESTAT.cob'.
+           77 LOG-STATUS      PIC 9(02).
+           77 WRK-FIM         PIC X(01) VALUE 'N'.
+               88 FIM VALUE 'S'.
+           77 WRK-TOT-LIDOS   PIC 9(05) VALUE ZEROS.
+           77 WRK-TOT-INCLUI  PIC 9(05) VALUE ZEROS.
+           77 WRK-TOT-DUPLIC  PIC 9(05) VALUE ZEROS.
+
+           01 WRK-DATA-SIS.
+               05 WRK-DS-ANO PIC 9(04).
+               05 WRK-DS-MES PIC 9(02).
+               05 WRK-DS-DIA PIC 9(02).
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-PROCESSAR UNTIL FIM.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-INICIAR.
+           OPEN INPUT ARQ-CARGA.
+           OPEN I-O CLIENTES
+               IF FS-FILE-NOT-FOUND
+                   OPEN OUTPUT CLIENTES
+                   CLOSE CLIENTES
+                   OPEN I-O CLIENTES
+               END-IF.
+           OPEN OUTPUT LOGCARGA.
+           ACCEPT WRK-DATA-SIS FROM DATE YYYYMMDD.
+           PERFORM 2100-LER-CARGA.
+
+       2000-PROCESSAR.
+           ADD 1 TO WRK-TOT-LIDOS.
+           MOVE CARGA-FONE  TO CLIENTES-FONE.
+           MOVE CARGA-NOME  TO CLIENTES-NOME.
+           MOVE CARGA-EMAIL TO CLIENTES-EMAIL.
+           MOVE SPACES TO CLIENTES-ENDERECO CLIENTES-CIDADE
+               CLIENTES-UF.
+           MOVE ZEROS  TO CLIENTES-CEP.
+           MOVE WRK-DS-ANO TO CLIENTES-DTC-ANO.
+           MOVE WRK-DS-MES TO CLIENTES-DTC-MES.
+           MOVE WRK-DS-DIA TO CLIENTES-DTC-DIA.
+           MOVE 'A' TO CLIENTES-SITUACAO.
+           WRITE CLIENTES-REG
+               INVALID KEY
+                   ADD 1 TO WRK-TOT-DUPLIC
+                   PERFORM 2200-GRAVA-LOG
+               NOT INVALID KEY
+                   ADD 1 TO WRK-TOT-INCLUI
+           END-WRITE.
+           PERFORM 2100-LER-CARGA.
+
+       2100-LER-CARGA.
+           READ ARQ-CARGA
+               AT END MOVE 'S' TO WRK-FIM
+           END-READ.
+
+       2200-GRAVA-LOG.
+           MOVE SPACES TO LOG-LINHA.
+           STRING 'DUPLICADO IGNORADO: ' CARGA-FONE ' ' CARGA-NOME
+               DELIMITED BY SIZE INTO LOG-LINHA
+           END-STRING.
+           WRITE LOG-LINHA.
+
+       3000-FINALIZAR.
+           CLOSE ARQ-CARGA.
+           CLOSE CLIENTES.
+           CLOSE LOGCARGA.
+           DISPLAY 'LIDOS.....: ' WRK-TOT-LIDOS.
+           DISPLAY 'INCLUIDOS.: ' WRK-TOT-INCLUI.
+           DISPLAY 'DUPLICADOS: ' WRK-TOT-DUPLIC.
