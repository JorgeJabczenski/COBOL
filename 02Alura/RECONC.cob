@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONC.
+      ********************************************
+      * OBJETIVO: CONCILIACAO NOTURNA DE CLIENTES.DAT
+      *           CONTRA O TOTAL DE CONTROLE GRAVADO
+      *           NA EXECUCAO ANTERIOR (CONTROLE.DAT).
+      * AUTHOR  : JORGE
+      ********************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'CLIENTES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CLIENTES-STATUS
+               RECORD KEY CLIENTES-CHAVE.
+
+           SELECT CONTROLE ASSIGN TO 'CONTROLE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONTROLE-STATUS.
+
+           SELECT RECONCLOG ASSIGN TO 'RECONC.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY 'CLIECOPY.cob'.
+
+       FD CONTROLE.
+       01 CONTROLE-REG.
+           05 CONTROLE-TOTAL PIC 9(06).
+
+       FD RECONCLOG.
+       01 LOG-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 CLIENTES-STATUS   PIC 9(02).
+           77 CONTROLE-STATUS   PIC 9(02).
+               COPY 'FILESTAT.cob'.
+           77 LOG-STATUS        PIC 9(02).
+           77 WRK-FIM           PIC X(01) VALUE 'N'.
+               88 FIM VALUE 'S'.
+           77 WRK-TOTAL-ATUAL   PIC 9(06) VALUE ZEROS.
+           77 WRK-TOTAL-ATIVO   PIC 9(06) VALUE ZEROS.
+           77 WRK-TOT-CONTROLE  PIC 9(06) VALUE ZEROS.
+           01 WRK-DATAHORA.
+               05 WRK-DH-ANO PIC 9(04).
+               05 WRK-DH-MES PIC 9(02).
+               05 WRK-DH-DIA PIC 9(02).
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-CONTAR UNTIL FIM.
+           PERFORM 3000-COMPARAR.
+           PERFORM 4000-FINALIZAR.
+           STOP RUN.
+
+       1000-INICIAR.
+           OPEN INPUT CLIENTES.
+           OPEN OUTPUT RECONCLOG.
+           OPEN INPUT CONTROLE
+               IF FS-FILE-NOT-FOUND
+                   MOVE ZEROS TO WRK-TOT-CONTROLE
+               ELSE
+                   READ CONTROLE
+                       AT END MOVE ZEROS TO WRK-TOT-CONTROLE
+                       NOT AT END
+                           MOVE CONTROLE-TOTAL TO WRK-TOT-CONTROLE
+                   END-READ
+                   CLOSE CONTROLE
+               END-IF.
+           PERFORM 2100-LER-CLIENTE.
+
+       2000-CONTAR.
+           ADD 1 TO WRK-TOTAL-ATUAL.
+           IF CLIENTES-ATIVO
+               ADD 1 TO WRK-TOTAL-ATIVO
+           END-IF.
+           PERFORM 2100-LER-CLIENTE.
+
+       2100-LER-CLIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END MOVE 'S' TO WRK-FIM
+           END-READ.
+
+       3000-COMPARAR.
+           MOVE SPACES TO LOG-LINHA.
+           ACCEPT WRK-DATAHORA FROM DATE YYYYMMDD.
+           STRING WRK-DH-ANO '-' WRK-DH-MES '-' WRK-DH-DIA
+               ' REGISTROS: ' WRK-TOTAL-ATUAL
+               ' ATIVOS: ' WRK-TOTAL-ATIVO
+               ' CONTROLE ANTERIOR: ' WRK-TOT-CONTROLE
+               DELIMITED BY SIZE INTO LOG-LINHA
+           END-STRING.
+           WRITE LOG-LINHA.
+           MOVE SPACES TO LOG-LINHA.
+           IF WRK-TOTAL-ATUAL = WRK-TOT-CONTROLE
+               MOVE 'RESULTADO: CONFERE' TO LOG-LINHA
+           ELSE
+               MOVE 'RESULTADO: DIVERGENCIA' TO LOG-LINHA
+           END-IF.
+           WRITE LOG-LINHA.
+
+       4000-FINALIZAR.
+           CLOSE CLIENTES.
+           CLOSE RECONCLOG.
+           OPEN OUTPUT CONTROLE.
+           MOVE WRK-TOTAL-ATUAL TO CONTROLE-TOTAL.
+           WRITE CONTROLE-REG.
+           CLOSE CONTROLE.
+           DISPLAY 'CONCILIACAO GRAVADA EM RECONC.LOG'.
