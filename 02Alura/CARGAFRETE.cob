@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGAFRETE.
+      ********************************************
+      * OBJETIVO: CARGA INICIAL DA TABELA DE
+      *           PERCENTUAL DE FRETE POR UF
+      *           (FRETE.DAT), CONSUMIDA PELA
+      *           SUBROTINA FRETECALC. EXECUTAR UMA
+      *           UNICA VEZ (OU APOS MANUTENCAO NA
+      *           TABELA) - OS PERCENTUAIS ABAIXO SAO
+      *           OS MESMOS QUE ESTAVAM FIXOS NO
+      *           EVALUATE.COB/9.COB ANTES DA TABELA
+      *           DE FRETE SE TORNAR ORIENTADA A DADOS.
+      * AUTHOR  : JORGE
+      ********************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRETETAB ASSIGN TO 'FRETE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FRETETAB-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FRETETAB.
+       01 FRETETAB-REG.
+           05 FRETETAB-UF   PIC X(02).
+           05 FRETETAB-PERC PIC 9V999.
+
+       WORKING-STORAGE SECTION.
+           77 FRETETAB-STATUS PIC 9(02).
+           77 WRK-TOT-GRAVADO PIC 9(03) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           OPEN OUTPUT FRETETAB.
+           PERFORM 1000-GRAVAR-TABELA.
+           CLOSE FRETETAB.
+           DISPLAY 'TABELA DE FRETE GRAVADA - REGISTROS: '
+               WRK-TOT-GRAVADO.
+           STOP RUN.
+
+       1000-GRAVAR-TABELA.
+           MOVE 'PR' TO FRETETAB-UF.
+           MOVE 0.050 TO FRETETAB-PERC.
+           WRITE FRETETAB-REG.
+           ADD 1 TO WRK-TOT-GRAVADO.
+
+           MOVE 'SC' TO FRETETAB-UF.
+           MOVE 0.100 TO FRETETAB-PERC.
+           WRITE FRETETAB-REG.
+           ADD 1 TO WRK-TOT-GRAVADO.
+
+           MOVE 'RS' TO FRETETAB-UF.
+           MOVE 0.500 TO FRETETAB-PERC.
+           WRITE FRETETAB-REG.
+           ADD 1 TO WRK-TOT-GRAVADO.
