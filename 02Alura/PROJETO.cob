@@ -5,22 +5,103 @@
       * AUTHOR  : JORGE
       ********************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO 'CLIENTES.DAT'
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                FILE STATUS IS CLIENTES-STATUS
-               RECORD KEY CLIENTES-CHAVE.
-       
+               RECORD KEY CLIENTES-CHAVE
+               ALTERNATE RECORD KEY CLIENTES-NOME
+                   WITH DUPLICATES.
+
+           SELECT RELCLI ASSIGN TO 'RELCLI.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RELCLI-STATUS.
+
+           SELECT RELCLIRW ASSIGN TO 'RELCLI.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RELCLIRW-STATUS.
+
+           SELECT AUDITF ASSIGN TO 'AUDITF.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDITF-STATUS.
+
+           SELECT RESTARTLOG ASSIGN TO 'RESTART.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESTART-STATUS.
+
+           SELECT CLIENTES-BAK ASSIGN TO WRK-BACKUP-NOME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS BAK-STATUS
+               RECORD KEY BAK-CHAVE.
+
+           SELECT PEDIDOS ASSIGN TO 'PEDIDOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS PEDIDOS-STATUS
+               RECORD KEY PEDIDOS-CHAVE
+               ALTERNATE RECORD KEY PEDIDOS-FONE
+                   WITH DUPLICATES.
+
+           SELECT WORK-ORDENACAO ASSIGN TO DISK.
+
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
-       01 CLIENTES-REG.
-           05 CLIENTES-CHAVE.
-               10 CLIENTES-FONE PIC 9(09).
-           05 CLIENTES-NOME     PIC X(30).
-           05 CLIENTES-EMAIL    PIC X(40).
+           COPY 'CLIECOPY.cob'.
+
+       SD WORK-ORDENACAO.
+       01 SORT-REG.
+           05 SORT-NOME  PIC X(30).
+           05 SORT-FONE  PIC 9(09).
+           05 SORT-EMAIL PIC X(40).
+
+       FD RELCLI.
+       01 RELCLI-LINHA PIC X(80).
+
+       FD RELCLIRW
+           REPORT IS REL-CLIENTES.
+
+       FD AUDITF.
+       01 AUDITF-LINHA PIC X(80).
+
+       FD RESTARTLOG.
+       01 RESTART-LINHA PIC X(80).
+
+       FD CLIENTES-BAK.
+       01 CLIENTES-BAK-REG.
+           05 BAK-CHAVE.
+               10 BAK-FONE PIC 9(09).
+           05 BAK-NOME      PIC X(30).
+           05 BAK-EMAIL     PIC X(40).
+           05 BAK-ENDERECO  PIC X(40).
+           05 BAK-CIDADE    PIC X(20).
+           05 BAK-UF        PIC X(02).
+           05 BAK-CEP       PIC 9(08).
+           05 BAK-DTCADASTRO.
+               10 BAK-DTC-ANO PIC 9(04).
+               10 BAK-DTC-MES PIC 9(02).
+               10 BAK-DTC-DIA PIC 9(02).
+           05 BAK-SITUACAO PIC X(01).
+
+       FD PEDIDOS.
+       01 PEDIDOS-REG.
+           05 PEDIDOS-CHAVE.
+               10 PEDIDOS-FONE PIC 9(09).
+               10 PEDIDOS-SEQ  PIC 9(04).
+           05 PEDIDOS-DTPEDIDO.
+               10 PEDIDOS-DTP-ANO PIC 9(04).
+               10 PEDIDOS-DTP-MES PIC 9(02).
+               10 PEDIDOS-DTP-DIA PIC 9(02).
+           05 PEDIDOS-UF        PIC X(02).
+           05 PEDIDOS-VALOR     PIC 9(08)V99.
+           05 PEDIDOS-FRETE     PIC 9(08)V99.
+           05 PEDIDOS-TOTAL     PIC 9(08)V99.
 
        WORKING-STORAGE SECTION.
            77 WRK-OPCAO     PIC X(01).
@@ -28,11 +109,121 @@
            77 WRK-MODULO    PIC X(25).
            77 WRK-MSGERRO   PIC X(40).
            77 WRK-OPCAO-REL PIC X(01).
+           77 WRK-FIM-REL   PIC X(01) VALUE 'N'.
+               88 FIM-REL VALUE 'S'.
 
            77 CLIENTES-STATUS PIC 9(02).
+               COPY 'FILESTAT.cob'.
+           77 RELCLI-STATUS   PIC 9(02).
+           77 RELCLIRW-STATUS PIC 9(02).
+           77 WRK-QTDE-REL    PIC 9(05) VALUE ZEROS.
+           77 WRK-QTDE-REL-ED PIC ZZZZ9  VALUE ZEROS.
+           77 AUDITF-STATUS   PIC 9(02).
+
+           77 WRK-USUARIO     PIC X(20) VALUE SPACES.
+           77 WRK-SENHA       PIC X(10) VALUE SPACES.
+           77 WRK-NIVEL       PIC 9(02) VALUE ZEROS.
+               88 ADM  VALUE 01.
+               88 USUARIO-COMUM VALUE 02.
+           77 WRK-OPERACAO    PIC X(10) VALUE SPACES.
+           77 WRK-LOGIN-OK    PIC X(01) VALUE SPACES.
+           77 WRK-CONFIRMA    PIC X(01) VALUE SPACES.
+
+           01 WRK-DATA-SIS.
+               05 WRK-DS-ANO PIC 9(04).
+               05 WRK-DS-MES PIC 9(02).
+               05 WRK-DS-DIA PIC 9(02).
+
+           COPY 'MESES.cob'.
+           COPY 'DDDTAB.cob'.
+           77 WRK-DDD       PIC 9(02) VALUE ZEROS.
+           77 WRK-DDD-IDX   PIC 9(02) VALUE ZEROS.
+           77 WRK-DDD-ACHOU PIC X(01) VALUE SPACES.
+
+           77 WRK-EMAIL-ACHOU-AT    PIC 9(02) VALUE ZEROS.
+           77 WRK-EMAIL-ACHOU-PONTO PIC 9(02) VALUE ZEROS.
+           77 WRK-EMAIL-VALIDO     PIC X(01) VALUE SPACES.
+           77 WRK-SITUACAO-ORIG    PIC X(01) VALUE SPACES.
+
+           77 WRK-QTDE-MES    PIC 9(05) VALUE ZEROS.
+           77 WRK-QTDE-MES-ED PIC ZZZZ9  VALUE ZEROS.
+           77 WRK-MES-NOME    PIC X(09) VALUE SPACES.
+
+           77 BAK-STATUS         PIC 9(02).
+           77 RESTART-STATUS     PIC 9(02).
+           77 WRK-BACKUP-NOME    PIC X(30) VALUE SPACES.
+           77 WRK-TOTAL-CLIENTES PIC 9(06) VALUE ZEROS.
+           77 WRK-CNT-INCLUIR    PIC 9(05) VALUE ZEROS.
+           77 WRK-CNT-ALTERAR    PIC 9(05) VALUE ZEROS.
+           77 WRK-CNT-EXCLUIR    PIC 9(05) VALUE ZEROS.
+
+           77 WRK-FRETE-VALOR    PIC 9(08)V99 VALUE ZEROS.
+           77 WRK-FRETE-VALOR-ED PIC $ZZ.ZZZ.ZZZ,99 VALUE ZEROS.
+           77 WRK-FRETE-CALC     PIC 9(08)V99 VALUE ZEROS.
+           77 WRK-FRETE-CALC-ED  PIC $ZZ.ZZZ.ZZZ,99 VALUE ZEROS.
+           77 WRK-FRETE-TOTAL    PIC 9(08)V99 VALUE ZEROS.
+           77 WRK-FRETE-TOTAL-ED PIC $ZZ.ZZZ.ZZZ,99 VALUE ZEROS.
+           77 WRK-FRETE-ACHOU    PIC X(01) VALUE SPACES.
+
+           77 PEDIDOS-STATUS     PIC 9(02).
+           77 WRK-PEDIDOS-SEQ    PIC 9(04) VALUE ZEROS.
+           77 WRK-QTDE-PEDIDOS   PIC 9(05) VALUE ZEROS.
+           77 WRK-PEDIDOS-VAZIO  PIC X(01) VALUE SPACES.
+           77 WRK-PEDIDOS-TOTAL-ED PIC $ZZ.ZZZ.ZZZ,99 VALUE ZEROS.
+
+           01 WRK-TAB-UF.
+               05 WRK-TAB-UF-ITEM OCCURS 30 TIMES.
+                   10 WRK-TAB-UF-SIGLA PIC X(02).
+                   10 WRK-TAB-UF-QTDE  PIC 9(05).
+           77 WRK-TAB-UF-QTDE-ITENS PIC 9(03) VALUE ZEROS.
+           77 WRK-TAB-UF-IDX        PIC 9(03) VALUE ZEROS.
+           77 WRK-TAB-UF-ACHOU      PIC X(01) VALUE SPACES.
+           77 WRK-TAB-UF-QTDE-ED    PIC ZZZZ9 VALUE ZEROS.
+           77 WRK-TAB-UF-PCT        PIC 9(03)V99 VALUE ZEROS.
+           77 WRK-TAB-UF-PCT-ED     PIC ZZ9,99 VALUE ZEROS.
+           77 WRK-TAB-UF-BARRA-QT   PIC 9(02) VALUE ZEROS.
+           77 WRK-TAB-UF-BARRA      PIC X(50) VALUE SPACES.
+           77 WRK-BARRA-IDX         PIC 9(02) VALUE ZEROS.
+           77 WRK-QTDE-PAG          PIC 9(02) VALUE ZEROS.
+           77 WRK-BUSCA-NOME        PIC X(30) VALUE SPACES.
+           77 WRK-BUSCA-LEN         PIC 9(02) VALUE ZEROS.
+           77 WRK-NOVA-BUSCA        PIC X(01) VALUE 'N'.
+           77 WRK-FONE-ED           PIC 99B9999999.
+
+           01 WRK-DATAHORA.
+               05 WRK-DH-DATA.
+                   10 WRK-DH-ANO PIC 9(04).
+                   10 WRK-DH-MES PIC 9(02).
+                   10 WRK-DH-DIA PIC 9(02).
+               05 WRK-DH-HORA.
+                   10 WRK-DH-HH PIC 9(02).
+                   10 WRK-DH-MM PIC 9(02).
+                   10 WRK-DH-SS PIC 9(02).
+                   10 FILLER    PIC 9(02).
+
+       REPORT SECTION.
+       RD REL-CLIENTES
+           PAGE LIMIT 60 LINES.
+       01 TYPE PAGE HEADING.
+           05 LINE 1 COLUMN 1  PIC X(22) VALUE 'RELATORIO DE CLIENTES'.
+           05 LINE 2 COLUMN 1  PIC X(10) VALUE 'FONE'.
+           05 LINE 2 COLUMN 11 PIC X(30) VALUE 'NOME'.
+           05 LINE 2 COLUMN 42 PIC X(05) VALUE 'EMAIL'.
+           05 LINE 3 COLUMN 1  PIC X(45) VALUE ALL '-'.
+       01 REL-CLI-DETALHE TYPE DETAIL.
+           05 COLUMN 1  PIC 9(09) SOURCE CLIENTES-FONE.
+           05 COLUMN 11 PIC X(30) SOURCE CLIENTES-NOME.
+           05 COLUMN 42 PIC X(40) SOURCE CLIENTES-EMAIL.
+       01 TYPE CONTROL FOOTING FINAL.
+           05 LINE PLUS 2 COLUMN 1  PIC X(45) VALUE ALL '-'.
+           05 LINE PLUS 1 COLUMN 1
+               PIC X(19) VALUE 'TOTAL DE CLIENTES: '.
+           05 COLUMN 20 PIC ZZZZ9 SOURCE WRK-QTDE-REL.
+           05 LINE PLUS 1 COLUMN 1
+               PIC X(15) VALUE 'NOVOS NO MES:  '.
+           05 COLUMN 20 PIC ZZZZ9 SOURCE WRK-QTDE-MES.
+           05 COLUMN 26 PIC X(09) SOURCE WRK-MES-NOME.
 
-           
-       
        SCREEN SECTION.
            01 TELA.
                05 LIMPA-TELA.
@@ -43,15 +234,30 @@
                       BACKGROUND-COLOR 5
                       FROM '~ SISTEMA DE CLIENTES ~'.
                    10 LINE 02 COLUMN 01 ERASE EOL
-                      BACKGROUND-COLOR 2. 
+                      BACKGROUND-COLOR 2.
+                   10 LINE 02 COLUMN 01 PIC X(09)
+                      BACKGROUND-COLOR 2 FROM 'USUARIO: '.
+                   10 LINE 02 COLUMN 10 PIC X(20)
+                      BACKGROUND-COLOR 2 FROM WRK-USUARIO.
                    10 LINE 02 COLUMN 36 PIC X(25) ERASE EOL
                       BACKGROUND-COLOR 2 FROM WRK-MODULO.
            
+           01 TELA-LOGIN.
+               05 LINE 05 COLUMN 10 VALUE 'USUARIO : '.
+               05 COLUMN PLUS 1 PIC X(20) USING WRK-USUARIO.
+               05 LINE 06 COLUMN 10 VALUE 'SENHA   : '.
+               05 COLUMN PLUS 1 PIC X(10) USING WRK-SENHA SECURE.
+
            01 MOSTRA-ERRO.
                02 MSG-ERRO.
                    10 LINE 16 COLUMN 10 PIC X(40) FROM WRK-MSGERRO.
                    10 COLUMN PLUS 2 PIC X(01) USING WRK-TECLA.
 
+           01 MOSTRA-CONFIRMA.
+               02 MSG-CONFIRMA.
+                   10 LINE 16 COLUMN 10 PIC X(40) FROM WRK-MSGERRO.
+                   10 COLUMN PLUS 2 PIC X(01) USING WRK-CONFIRMA.
+
             
            01 MENU-PRINCIPAL.
                05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
@@ -59,7 +265,8 @@
                05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
                05 LINE 10 COLUMN 15 VALUE '4 - EXCLUIR'.
                05 LINE 11 COLUMN 15 VALUE '5 - RELATORIO'.
-               05 LINE 12 COLUMN 15 VALUE 'X - SAIDA'.
+               05 LINE 12 COLUMN 15 VALUE '6 - REATIVAR'.
+               05 LINE 13 COLUMN 15 VALUE 'X - SAIDA'.
                05 LINE 07 COLUMN 12 USING WRK-OPCAO.
            
            01 TELA-REGISTRO.
@@ -71,13 +278,31 @@
                    10 LINE 11 COLUMN 10 VALUE 'NOME:     '.
                    10 COLUMN PLUS 2 PIC X(30) USING CLIENTES-NOME.
                    10 LINE 12 COLUMN 10 VALUE 'EMAIL:    '.
-                   10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-NOME.
+                   10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-EMAIL.
+                   10 LINE 13 COLUMN 10 VALUE 'ENDERECO: '.
+                   10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-ENDERECO.
+                   10 LINE 14 COLUMN 10 VALUE 'CIDADE:   '.
+                   10 COLUMN PLUS 2 PIC X(20) USING CLIENTES-CIDADE.
+                   10 COLUMN PLUS 2 VALUE 'UF: '.
+                   10 COLUMN PLUS 1 PIC X(02) USING CLIENTES-UF.
+                   10 LINE 15 COLUMN 10 VALUE 'CEP:      '.
+                   10 COLUMN PLUS 2 PIC 9(08) USING CLIENTES-CEP
+                       BLANK WHEN ZEROS.
+                   10 COLUMN PLUS 4 VALUE 'SITUACAO: '.
+                   10 COLUMN PLUS 1 PIC X(01) USING CLIENTES-SITUACAO.
 
            01 MENU-RELATORIO.
                05 LINE 07 COLUMN 15 VALUE '1 - EM TELA'.
                05 LINE 08 COLUMN 15 VALUE '2 - EM DISCO'.
+               05 LINE 09 COLUMN 15 VALUE '3 - POR ESTADO'.
+               05 LINE 10 COLUMN 15 VALUE '4 - ORDENADO POR NOME'.
+               05 LINE 11 COLUMN 15 VALUE '5 - NAVEGAR COM BUSCA'.
                05 LINE 07 COLUMN 12 USING WRK-OPCAO-REL.
 
+           01 BUSCA-NOME.
+               05 LINE 10 COLUMN 10 VALUE 'BUSCAR POR NOME: '.
+               05 COLUMN PLUS 1 PIC X(30) USING WRK-BUSCA-NOME.
+
        PROCEDURE DIVISION.
 
        0001-PRINCIPAL SECTION.
@@ -90,11 +315,110 @@
            
        1000-INICIAR.
            OPEN I-O CLIENTES
-               IF CLIENTES-STATUS = 35 THEN 
+               IF FS-FILE-NOT-FOUND THEN
                    OPEN OUTPUT CLIENTES
-                   CLOSE CLIENTES 
+                   CLOSE CLIENTES
                    OPEN I-O CLIENTES
                END-IF.
+           IF FS-RECORD-LOCKED
+               DISPLAY 'ARQUIVO DE CLIENTES EM USO POR OUTRO USUARIO'
+               DISPLAY 'TENTE NOVAMENTE EM ALGUNS INSTANTES'
+               STOP RUN
+           END-IF.
+           OPEN EXTEND AUDITF
+               IF AUDITF-STATUS = 35
+                   OPEN OUTPUT AUDITF
+                   CLOSE AUDITF
+                   OPEN EXTEND AUDITF
+               END-IF.
+           OPEN EXTEND RESTARTLOG
+               IF RESTART-STATUS = 35
+                   OPEN OUTPUT RESTARTLOG
+                   CLOSE RESTARTLOG
+                   OPEN EXTEND RESTARTLOG
+               END-IF.
+           OPEN I-O PEDIDOS
+               IF PEDIDOS-STATUS = 35
+                   OPEN OUTPUT PEDIDOS
+                   CLOSE PEDIDOS
+                   OPEN I-O PEDIDOS
+               END-IF.
+           MOVE 'LOGIN' TO WRK-MODULO.
+           DISPLAY TELA.
+           ACCEPT TELA-LOGIN.
+           MOVE SPACES TO WRK-LOGIN-OK.
+           CALL 'USUARIO' USING WRK-USUARIO WRK-SENHA WRK-NIVEL
+               WRK-LOGIN-OK.
+           EVALUATE WRK-LOGIN-OK
+               WHEN 'S'
+                   CONTINUE
+               WHEN 'B'
+                   DISPLAY 'USUARIO BLOQUEADO - PROCURE UM ADM'
+                   CLOSE CLIENTES AUDITF RESTARTLOG PEDIDOS
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY 'USUARIO/SENHA INVALIDOS - NIVEL 00'
+                   CLOSE CLIENTES AUDITF RESTARTLOG PEDIDOS
+                   STOP RUN
+           END-EVALUATE.
+           PERFORM 1050-CONTAR-CLIENTES.
+           PERFORM 1060-BACKUP-CLIENTES.
+           PERFORM 1070-MONTADDD.
+
+       1050-CONTAR-CLIENTES.
+           MOVE 'N' TO WRK-FIM-REL.
+           MOVE ZEROS TO WRK-TOTAL-CLIENTES.
+           MOVE ZEROS TO CLIENTES-FONE.
+           START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+               INVALID KEY
+                   MOVE 'S' TO WRK-FIM-REL
+           END-START.
+           PERFORM UNTIL FIM-REL
+               READ CLIENTES NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WRK-FIM-REL
+                   NOT AT END
+                       IF CLIENTES-ATIVO
+                           ADD 1 TO WRK-TOTAL-CLIENTES
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       1060-BACKUP-CLIENTES.
+           ACCEPT WRK-DATA-SIS FROM DATE YYYYMMDD.
+           STRING 'CLIENTES.DAT.BAK' WRK-DS-ANO WRK-DS-MES WRK-DS-DIA
+               DELIMITED BY SIZE INTO WRK-BACKUP-NOME
+           END-STRING.
+           OPEN OUTPUT CLIENTES-BAK.
+           MOVE 'N' TO WRK-FIM-REL.
+           MOVE ZEROS TO CLIENTES-FONE.
+           START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+               INVALID KEY
+                   MOVE 'S' TO WRK-FIM-REL
+           END-START.
+           PERFORM UNTIL FIM-REL
+               READ CLIENTES NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WRK-FIM-REL
+                   NOT AT END
+                       MOVE CLIENTES-FONE     TO BAK-FONE
+                       MOVE CLIENTES-NOME     TO BAK-NOME
+                       MOVE CLIENTES-EMAIL    TO BAK-EMAIL
+                       MOVE CLIENTES-ENDERECO TO BAK-ENDERECO
+                       MOVE CLIENTES-CIDADE   TO BAK-CIDADE
+                       MOVE CLIENTES-UF       TO BAK-UF
+                       MOVE CLIENTES-CEP      TO BAK-CEP
+                       MOVE CLIENTES-DTC-ANO  TO BAK-DTC-ANO
+                       MOVE CLIENTES-DTC-MES  TO BAK-DTC-MES
+                       MOVE CLIENTES-DTC-DIA  TO BAK-DTC-DIA
+                       MOVE CLIENTES-SITUACAO TO BAK-SITUACAO
+                       WRITE CLIENTES-BAK-REG
+               END-READ
+           END-PERFORM.
+           CLOSE CLIENTES-BAK.
+
+       1070-MONTADDD.
+           COPY 'DDDTABPR.cob'.
 
        1100-MONTATELA.
            DISPLAY TELA.
@@ -106,17 +430,20 @@
            WHEN 1
                PERFORM 5000-INCLUIR
            WHEN 2
-               CONTINUE
+               PERFORM 6000-CONSULTAR
            WHEN 3
-           CONTINUE
+               PERFORM 7000-ALTERAR
            WHEN 4
-           CONTINUE
+               PERFORM 8000-EXCLUIR
            WHEN 5
                MOVE 'RELATORIO' TO WRK-MODULO
                DISPLAY TELA
                ACCEPT MENU-RELATORIO
+               PERFORM 9000-RELATORIO
+           WHEN 6
+               PERFORM 8200-REATIVAR
 
-           WHEN OTHER 
+           WHEN OTHER
                IF WRK-OPCAO NOT EQUAL 'X'
                    DISPLAY 'OPCAO INVALIDA'
                END-IF
@@ -126,16 +453,774 @@
 
        3000-FINALIZAR.
            CLOSE CLIENTES.
+           CLOSE AUDITF.
+           CLOSE RESTARTLOG.
+           CLOSE PEDIDOS.
+           DISPLAY '===== RESUMO DA SESSAO ====='.
+           DISPLAY 'CLIENTES EM ARQUIVO..: ' WRK-TOTAL-CLIENTES.
+           DISPLAY 'INCLUSOES...........: ' WRK-CNT-INCLUIR.
+           DISPLAY 'ALTERACOES..........: ' WRK-CNT-ALTERAR.
+           DISPLAY 'EXCLUSOES...........: ' WRK-CNT-EXCLUIR.
 
        5000-INCLUIR.
            MOVE 'INCLUIR' TO WRK-MODULO.
+           MOVE 'A' TO CLIENTES-SITUACAO.
            DISPLAY TELA.
                ACCEPT TELA-REGISTRO.
-                   WRITE CLIENTES-REG.
-                       IF CLIENTES-STATUS = 22
-                           MOVE 'REGISTRO JA EXISTE' TO WRK-MSGERRO
+                   IF NOT CLIENTES-ATIVO AND NOT CLIENTES-INATIVO
+                       MOVE 'A' TO CLIENTES-SITUACAO
+                   END-IF
+                   IF CLIENTES-FONE < 100000000
+                       MOVE 'TELEFONE INVALIDO' TO WRK-MSGERRO
+                       ACCEPT MOSTRA-ERRO
+                   ELSE
+                       PERFORM 5050-VERIFICA-DDD
+                       IF WRK-DDD-ACHOU NOT = 'S'
+                           MOVE 'DDD INVALIDO' TO WRK-MSGERRO
                            ACCEPT MOSTRA-ERRO
-                       END-IF.
-               
+                       ELSE
+                           PERFORM 5070-VERIFICA-EMAIL
+                           IF WRK-EMAIL-VALIDO NOT = 'S'
+                               MOVE 'EMAIL INVALIDO' TO WRK-MSGERRO
+                               ACCEPT MOSTRA-ERRO
+                           ELSE
+                               ACCEPT WRK-DATA-SIS FROM DATE YYYYMMDD
+                               MOVE WRK-DS-ANO TO CLIENTES-DTC-ANO
+                               MOVE WRK-DS-MES TO CLIENTES-DTC-MES
+                               MOVE WRK-DS-DIA TO CLIENTES-DTC-DIA
+                               MOVE 'INCLUIR' TO WRK-OPERACAO
+                               WRITE CLIENTES-REG
+                                   EVALUATE TRUE
+                                       WHEN FS-DUPLICATE-KEY
+                                           MOVE 'REGISTRO JA EXISTE'
+                                               TO WRK-MSGERRO
+                                           ACCEPT MOSTRA-ERRO
+                                       WHEN FS-OK
+                                           PERFORM 9500-GRAVA-AUDITORIA
+                                       WHEN FS-RECORD-LOCKED
+                                           MOVE
+                                    'REGISTRO EM USO POR OUTRO USUARIO'
+                                               TO WRK-MSGERRO
+                                           ACCEPT MOSTRA-ERRO
+                                           PERFORM 9600-GRAVA-RESTART
+                                       WHEN OTHER
+                                           MOVE 'ERRO AO INCLUIR'
+                                               TO WRK-MSGERRO
+                                           ACCEPT MOSTRA-ERRO
+                                           PERFORM 9600-GRAVA-RESTART
+                                   END-EVALUATE
+                           END-IF
+                       END-IF
+                   END-IF.
 
-           
+       5050-VERIFICA-DDD.
+           COMPUTE WRK-DDD = CLIENTES-FONE / 10000000.
+           MOVE 'N' TO WRK-DDD-ACHOU.
+           PERFORM VARYING WRK-DDD-IDX FROM 1 BY 1
+                   UNTIL WRK-DDD-IDX > WRK-TAB-DDD-QTDE
+               IF WRK-TAB-DDD-ITEM(WRK-DDD-IDX) = WRK-DDD
+                   MOVE 'S' TO WRK-DDD-ACHOU
+                   MOVE WRK-TAB-DDD-QTDE TO WRK-DDD-IDX
+               END-IF
+           END-PERFORM.
+
+       5070-VERIFICA-EMAIL.
+           MOVE ZEROS TO WRK-EMAIL-ACHOU-AT WRK-EMAIL-ACHOU-PONTO.
+           MOVE 'N' TO WRK-EMAIL-VALIDO.
+           INSPECT CLIENTES-EMAIL TALLYING WRK-EMAIL-ACHOU-AT
+               FOR ALL '@'.
+           INSPECT CLIENTES-EMAIL TALLYING WRK-EMAIL-ACHOU-PONTO
+               FOR ALL '.'.
+           IF WRK-EMAIL-ACHOU-AT > 0 AND WRK-EMAIL-ACHOU-PONTO > 0
+               MOVE 'S' TO WRK-EMAIL-VALIDO
+           END-IF.
+
+       6000-CONSULTAR.
+           MOVE 'CONSULTAR' TO WRK-MODULO.
+           MOVE ZEROS  TO CLIENTES-FONE.
+           MOVE SPACES TO CLIENTES-NOME CLIENTES-EMAIL
+               CLIENTES-ENDERECO CLIENTES-CIDADE CLIENTES-UF.
+           MOVE ZEROS  TO CLIENTES-CEP.
+           DISPLAY TELA.
+           ACCEPT CHAVE.
+           IF CLIENTES-FONE = ZEROS
+               PERFORM 6050-CONSULTAR-POR-NOME
+           ELSE
+               READ CLIENTES
+                   INVALID KEY
+                       PERFORM 9700-VERIFICA-LEITURA
+                   NOT INVALID KEY
+                       DISPLAY TELA-REGISTRO
+                       MOVE CLIENTES-FONE TO WRK-FONE-ED
+                       DISPLAY 'TELEFONE: ' WRK-FONE-ED
+                       MOVE 'CLIENTE ENCONTRADO' TO WRK-MSGERRO
+                       ACCEPT MOSTRA-ERRO
+                       PERFORM 6150-HISTORICO-PEDIDOS
+                       PERFORM 6100-FRETE-CONSULTA
+               END-READ
+           END-IF.
+
+       6050-CONSULTAR-POR-NOME.
+           MOVE SPACES TO WRK-BUSCA-NOME.
+           DISPLAY BUSCA-NOME.
+           ACCEPT BUSCA-NOME.
+           PERFORM 6055-CALC-LEN-BUSCA.
+           IF WRK-BUSCA-LEN = 0
+               MOVE 'NOME NAO INFORMADO' TO WRK-MSGERRO
+               ACCEPT MOSTRA-ERRO
+           ELSE
+               MOVE WRK-BUSCA-NOME TO CLIENTES-NOME
+               MOVE 'N' TO WRK-FIM-REL
+               MOVE ZEROS TO WRK-QTDE-PAG
+               START CLIENTES KEY IS NOT LESS THAN CLIENTES-NOME
+                   INVALID KEY
+                       MOVE 'S' TO WRK-FIM-REL
+               END-START
+               IF NOT FIM-REL
+                   READ CLIENTES NEXT RECORD
+                       AT END MOVE 'S' TO WRK-FIM-REL
+                   END-READ
+               END-IF
+               IF FIM-REL
+                   MOVE 'CLIENTE NAO ENCONTRADO' TO WRK-MSGERRO
+                   ACCEPT MOSTRA-ERRO
+               ELSE
+                   PERFORM 6060-LISTAR-NOME
+               END-IF
+           END-IF.
+
+       6055-CALC-LEN-BUSCA.
+           MOVE 30 TO WRK-BUSCA-LEN.
+           PERFORM VARYING WRK-BUSCA-LEN FROM 30 BY -1
+                   UNTIL WRK-BUSCA-LEN = 0
+                   OR WRK-BUSCA-NOME(WRK-BUSCA-LEN:1) NOT = SPACE
+           END-PERFORM.
+
+       6060-LISTAR-NOME.
+           PERFORM UNTIL FIM-REL
+               IF CLIENTES-NOME(1:WRK-BUSCA-LEN)
+                       NOT = WRK-BUSCA-NOME(1:WRK-BUSCA-LEN)
+                   MOVE 'S' TO WRK-FIM-REL
+               ELSE
+                   MOVE CLIENTES-FONE TO WRK-FONE-ED
+                   DISPLAY WRK-FONE-ED ' ' CLIENTES-NOME
+                       ' ' CLIENTES-EMAIL
+                   ADD 1 TO WRK-QTDE-PAG
+                   IF WRK-QTDE-PAG = 10
+                       PERFORM 9150-PAUSAR-PAGINA
+                   END-IF
+                   READ CLIENTES NEXT RECORD
+                       AT END MOVE 'S' TO WRK-FIM-REL
+                   END-READ
+               END-IF
+           END-PERFORM.
+
+       6150-HISTORICO-PEDIDOS.
+           MOVE ZEROS TO WRK-QTDE-PEDIDOS.
+           MOVE SPACES TO WRK-PEDIDOS-VAZIO.
+           MOVE CLIENTES-FONE TO PEDIDOS-FONE.
+           MOVE 'N' TO WRK-FIM-REL.
+           START PEDIDOS KEY IS NOT LESS THAN PEDIDOS-FONE
+               INVALID KEY
+                   MOVE 'S' TO WRK-FIM-REL
+           END-START.
+           PERFORM UNTIL FIM-REL
+               READ PEDIDOS NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WRK-FIM-REL
+                   NOT AT END
+                       IF PEDIDOS-FONE NOT = CLIENTES-FONE
+                           MOVE 'S' TO WRK-FIM-REL
+                       ELSE
+                           IF WRK-QTDE-PEDIDOS = 0
+                               DISPLAY 'HISTORICO DE PEDIDOS:'
+                           END-IF
+                           ADD 1 TO WRK-QTDE-PEDIDOS
+                           MOVE PEDIDOS-TOTAL TO WRK-PEDIDOS-TOTAL-ED
+                           DISPLAY PEDIDOS-DTP-ANO '-' PEDIDOS-DTP-MES
+                               '-' PEDIDOS-DTP-DIA ' ' PEDIDOS-UF
+                               ' TOTAL: ' WRK-PEDIDOS-TOTAL-ED
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF WRK-QTDE-PEDIDOS = 0
+               DISPLAY 'NENHUM PEDIDO ANTERIOR PARA ESTE CLIENTE'
+           END-IF.
+
+       6100-FRETE-CONSULTA.
+           MOVE SPACES TO WRK-CONFIRMA.
+           MOVE 'CALCULAR FRETE (S/N)?' TO WRK-MSGERRO.
+           ACCEPT MOSTRA-CONFIRMA.
+           IF WRK-CONFIRMA = 'S' OR WRK-CONFIRMA = 's'
+               DISPLAY 'VALOR DO PEDIDO.. '
+               ACCEPT WRK-FRETE-VALOR FROM CONSOLE
+               CALL 'FRETECALC' USING CLIENTES-UF WRK-FRETE-VALOR
+                   WRK-FRETE-CALC WRK-FRETE-ACHOU
+               IF WRK-FRETE-ACHOU = 'S'
+                   CALL 'ARITM' USING WRK-FRETE-VALOR WRK-FRETE-CALC
+                       'A' WRK-FRETE-TOTAL
+                   MOVE WRK-FRETE-VALOR TO WRK-FRETE-VALOR-ED
+                   MOVE WRK-FRETE-CALC TO WRK-FRETE-CALC-ED
+                   MOVE WRK-FRETE-TOTAL TO WRK-FRETE-TOTAL-ED
+                   DISPLAY 'VALOR PEDIDO.: ' WRK-FRETE-VALOR-ED
+                   DISPLAY 'VALOR FRETE..: ' WRK-FRETE-CALC-ED
+                   DISPLAY 'VALOR TOTAL..: ' WRK-FRETE-TOTAL-ED
+                   MOVE SPACES TO WRK-CONFIRMA
+                   MOVE 'GRAVAR PEDIDO (S/N)?' TO WRK-MSGERRO
+                   ACCEPT MOSTRA-CONFIRMA
+                   IF WRK-CONFIRMA = 'S' OR WRK-CONFIRMA = 's'
+                       PERFORM 9550-GRAVA-PEDIDO
+                   END-IF
+               ELSE
+                   DISPLAY 'NAO PODEMOS ENTREGAR NESSE ESTADO'
+               END-IF
+           END-IF.
+
+       7000-ALTERAR.
+           MOVE 'ALTERAR' TO WRK-MODULO.
+           MOVE ZEROS  TO CLIENTES-FONE.
+           MOVE SPACES TO CLIENTES-NOME CLIENTES-EMAIL
+               CLIENTES-ENDERECO CLIENTES-CIDADE CLIENTES-UF.
+           MOVE ZEROS  TO CLIENTES-CEP.
+           DISPLAY TELA.
+           ACCEPT CHAVE.
+           IF CLIENTES-FONE = ZEROS
+               PERFORM 7050-ALTERAR-POR-NOME
+           ELSE
+               PERFORM 7060-ALTERAR-REGISTRO
+           END-IF.
+
+       7050-ALTERAR-POR-NOME.
+           MOVE SPACES TO WRK-BUSCA-NOME.
+           DISPLAY BUSCA-NOME.
+           ACCEPT BUSCA-NOME.
+           PERFORM 6055-CALC-LEN-BUSCA.
+           IF WRK-BUSCA-LEN = 0
+               MOVE 'NOME NAO INFORMADO' TO WRK-MSGERRO
+               ACCEPT MOSTRA-ERRO
+           ELSE
+               MOVE WRK-BUSCA-NOME TO CLIENTES-NOME
+               MOVE 'N' TO WRK-FIM-REL
+               MOVE ZEROS TO WRK-QTDE-PAG
+               START CLIENTES KEY IS NOT LESS THAN CLIENTES-NOME
+                   INVALID KEY
+                       MOVE 'S' TO WRK-FIM-REL
+               END-START
+               IF NOT FIM-REL
+                   READ CLIENTES NEXT RECORD
+                       AT END MOVE 'S' TO WRK-FIM-REL
+                   END-READ
+               END-IF
+               IF FIM-REL
+                   MOVE 'CLIENTE NAO ENCONTRADO' TO WRK-MSGERRO
+                   ACCEPT MOSTRA-ERRO
+               ELSE
+                   PERFORM 6060-LISTAR-NOME
+                   MOVE ZEROS TO CLIENTES-FONE
+                   DISPLAY TELA
+                   ACCEPT CHAVE
+                   IF CLIENTES-FONE NOT = ZEROS
+                       PERFORM 7060-ALTERAR-REGISTRO
+                   END-IF
+               END-IF
+           END-IF.
+
+       7060-ALTERAR-REGISTRO.
+           READ CLIENTES
+               INVALID KEY
+                   PERFORM 9700-VERIFICA-LEITURA
+               NOT INVALID KEY
+                   DISPLAY TELA
+                   DISPLAY TELA-REGISTRO
+                   MOVE CLIENTES-FONE TO WRK-FONE-ED
+                   DISPLAY 'TELEFONE: ' WRK-FONE-ED
+                   MOVE CLIENTES-SITUACAO TO WRK-SITUACAO-ORIG
+                   ACCEPT SS-DADOS
+                   MOVE WRK-SITUACAO-ORIG TO CLIENTES-SITUACAO
+                   PERFORM 5070-VERIFICA-EMAIL
+                   IF WRK-EMAIL-VALIDO NOT = 'S'
+                       MOVE 'EMAIL INVALIDO' TO WRK-MSGERRO
+                       ACCEPT MOSTRA-ERRO
+                   ELSE
+                       MOVE 'ALTERAR' TO WRK-OPERACAO
+                       REWRITE CLIENTES-REG
+                           INVALID KEY
+                               EVALUATE TRUE
+                                   WHEN FS-RECORD-LOCKED
+                                       MOVE
+                                    'REGISTRO EM USO POR OUTRO USUARIO'
+                                           TO WRK-MSGERRO
+                                   WHEN OTHER
+                                       MOVE 'ERRO AO ALTERAR'
+                                           TO WRK-MSGERRO
+                               END-EVALUATE
+                               ACCEPT MOSTRA-ERRO
+                               PERFORM 9600-GRAVA-RESTART
+                           NOT INVALID KEY
+                               PERFORM 9500-GRAVA-AUDITORIA
+                       END-REWRITE
+                   END-IF
+           END-READ.
+
+       8000-EXCLUIR.
+           MOVE 'EXCLUIR' TO WRK-MODULO.
+           IF NOT ADM
+               DISPLAY TELA
+               MOVE 'ACESSO NEGADO - REQUER ADM' TO WRK-MSGERRO
+               ACCEPT MOSTRA-ERRO
+           ELSE
+               PERFORM 8100-EXCLUIR-ADM
+           END-IF.
+
+       8100-EXCLUIR-ADM.
+           MOVE ZEROS  TO CLIENTES-FONE.
+           MOVE SPACES TO CLIENTES-NOME CLIENTES-EMAIL
+               CLIENTES-ENDERECO CLIENTES-CIDADE CLIENTES-UF.
+           MOVE ZEROS  TO CLIENTES-CEP.
+           DISPLAY TELA.
+           ACCEPT CHAVE.
+           READ CLIENTES
+               INVALID KEY
+                   PERFORM 9700-VERIFICA-LEITURA
+               NOT INVALID KEY
+                   DISPLAY TELA-REGISTRO
+                   MOVE CLIENTES-FONE TO WRK-FONE-ED
+                   DISPLAY 'TELEFONE: ' WRK-FONE-ED
+                   IF CLIENTES-INATIVO
+                       MOVE 'CLIENTE JA ESTA INATIVO' TO WRK-MSGERRO
+                       ACCEPT MOSTRA-ERRO
+                   ELSE
+                       MOVE SPACES TO WRK-CONFIRMA
+                       MOVE 'CONFIRMA EXCLUSAO (S/N)?' TO WRK-MSGERRO
+                       ACCEPT MOSTRA-CONFIRMA
+                       IF WRK-CONFIRMA = 'S' OR WRK-CONFIRMA = 's'
+                           MOVE 'EXCLUIR' TO WRK-OPERACAO
+                           MOVE 'I' TO CLIENTES-SITUACAO
+                           REWRITE CLIENTES-REG
+                               INVALID KEY
+                                   EVALUATE TRUE
+                                       WHEN FS-RECORD-LOCKED
+                                           MOVE
+                                    'REGISTRO EM USO POR OUTRO USUARIO'
+                                               TO WRK-MSGERRO
+                                       WHEN OTHER
+                                           MOVE 'ERRO AO EXCLUIR'
+                                               TO WRK-MSGERRO
+                                   END-EVALUATE
+                                   ACCEPT MOSTRA-ERRO
+                                   PERFORM 9600-GRAVA-RESTART
+                               NOT INVALID KEY
+                                   PERFORM 9500-GRAVA-AUDITORIA
+                           END-REWRITE
+                       ELSE
+                           MOVE 'EXCLUSAO CANCELADA' TO WRK-MSGERRO
+                           ACCEPT MOSTRA-ERRO
+                       END-IF
+                   END-IF
+           END-READ.
+
+       8200-REATIVAR.
+           MOVE 'REATIVAR' TO WRK-MODULO.
+           IF NOT ADM
+               DISPLAY TELA
+               MOVE 'ACESSO NEGADO - REQUER ADM' TO WRK-MSGERRO
+               ACCEPT MOSTRA-ERRO
+           ELSE
+               PERFORM 8250-REATIVAR-ADM
+           END-IF.
+
+       8250-REATIVAR-ADM.
+           MOVE ZEROS  TO CLIENTES-FONE.
+           MOVE SPACES TO CLIENTES-NOME CLIENTES-EMAIL
+               CLIENTES-ENDERECO CLIENTES-CIDADE CLIENTES-UF.
+           MOVE ZEROS  TO CLIENTES-CEP.
+           DISPLAY TELA.
+           ACCEPT CHAVE.
+           READ CLIENTES
+               INVALID KEY
+                   PERFORM 9700-VERIFICA-LEITURA
+               NOT INVALID KEY
+                   DISPLAY TELA-REGISTRO
+                   MOVE CLIENTES-FONE TO WRK-FONE-ED
+                   DISPLAY 'TELEFONE: ' WRK-FONE-ED
+                   IF CLIENTES-ATIVO
+                       MOVE 'CLIENTE JA ESTA ATIVO' TO WRK-MSGERRO
+                       ACCEPT MOSTRA-ERRO
+                   ELSE
+                       MOVE SPACES TO WRK-CONFIRMA
+                       MOVE 'CONFIRMA REATIVACAO (S/N)?' TO WRK-MSGERRO
+                       ACCEPT MOSTRA-CONFIRMA
+                       IF WRK-CONFIRMA = 'S' OR WRK-CONFIRMA = 's'
+                           MOVE 'REATIVAR' TO WRK-OPERACAO
+                           MOVE 'A' TO CLIENTES-SITUACAO
+                           REWRITE CLIENTES-REG
+                               INVALID KEY
+                                   EVALUATE TRUE
+                                       WHEN FS-RECORD-LOCKED
+                                           MOVE
+                                    'REGISTRO EM USO POR OUTRO USUARIO'
+                                               TO WRK-MSGERRO
+                                       WHEN OTHER
+                                           MOVE 'ERRO AO REATIVAR'
+                                               TO WRK-MSGERRO
+                                   END-EVALUATE
+                                   ACCEPT MOSTRA-ERRO
+                                   PERFORM 9600-GRAVA-RESTART
+                               NOT INVALID KEY
+                                   PERFORM 9500-GRAVA-AUDITORIA
+                           END-REWRITE
+                       ELSE
+                           MOVE 'REATIVACAO CANCELADA' TO WRK-MSGERRO
+                           ACCEPT MOSTRA-ERRO
+                       END-IF
+                   END-IF
+           END-READ.
+
+       9000-RELATORIO.
+           EVALUATE WRK-OPCAO-REL
+               WHEN 1
+                   PERFORM 9100-REL-TELA
+               WHEN 2
+                   PERFORM 9200-REL-DISCO
+               WHEN 3
+                   PERFORM 9300-REL-UF
+               WHEN 4
+                   PERFORM 9400-REL-ORDENADO
+               WHEN 5
+                   PERFORM 9450-REL-BUSCA-NAVEGAR
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       9100-REL-TELA.
+           MOVE 'N' TO WRK-FIM-REL.
+           MOVE ZEROS TO CLIENTES-FONE.
+           MOVE ZEROS TO WRK-QTDE-PAG.
+           START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+               INVALID KEY
+                   MOVE 'S' TO WRK-FIM-REL
+           END-START.
+           PERFORM UNTIL FIM-REL
+               READ CLIENTES NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WRK-FIM-REL
+                   NOT AT END
+                       DISPLAY CLIENTES-FONE ' ' CLIENTES-NOME
+                           ' ' CLIENTES-EMAIL
+                       ADD 1 TO WRK-QTDE-PAG
+                       IF WRK-QTDE-PAG = 10
+                           PERFORM 9150-PAUSAR-PAGINA
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       9150-PAUSAR-PAGINA.
+           MOVE ZEROS TO WRK-QTDE-PAG.
+           MOVE 'PRESSIONE ENTER PARA CONTINUAR' TO WRK-MSGERRO.
+           ACCEPT MOSTRA-ERRO.
+
+       9200-REL-DISCO.
+           MOVE 'N' TO WRK-FIM-REL.
+           MOVE ZEROS TO WRK-QTDE-REL.
+           MOVE ZEROS TO WRK-QTDE-MES.
+           MOVE ZEROS TO CLIENTES-FONE.
+           ACCEPT WRK-DATA-SIS FROM DATE YYYYMMDD.
+           PERFORM 0400-MONTAMES.
+           MOVE WRK-M(WRK-DS-MES) TO WRK-MES-NOME.
+           OPEN OUTPUT RELCLIRW.
+           INITIATE REL-CLIENTES.
+           START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+               INVALID KEY
+                   MOVE 'S' TO WRK-FIM-REL
+           END-START.
+           PERFORM UNTIL FIM-REL
+               READ CLIENTES NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WRK-FIM-REL
+                   NOT AT END
+                       ADD 1 TO WRK-QTDE-REL
+                       IF CLIENTES-DTC-ANO = WRK-DS-ANO
+                           AND CLIENTES-DTC-MES = WRK-DS-MES
+                           ADD 1 TO WRK-QTDE-MES
+                       END-IF
+                       GENERATE REL-CLI-DETALHE
+               END-READ
+           END-PERFORM.
+           TERMINATE REL-CLIENTES.
+           CLOSE RELCLIRW.
+
+       9300-REL-UF.
+           MOVE 'N' TO WRK-FIM-REL.
+           MOVE ZEROS TO WRK-TAB-UF-QTDE-ITENS.
+           MOVE ZEROS TO CLIENTES-FONE.
+           OPEN OUTPUT RELCLI.
+           MOVE 'RELATORIO DE CLIENTES POR ESTADO' TO RELCLI-LINHA
+           WRITE RELCLI-LINHA.
+           MOVE ALL '-' TO RELCLI-LINHA
+           WRITE RELCLI-LINHA.
+           START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+               INVALID KEY
+                   MOVE 'S' TO WRK-FIM-REL
+           END-START.
+           PERFORM UNTIL FIM-REL
+               READ CLIENTES NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WRK-FIM-REL
+                   NOT AT END
+                       IF CLIENTES-ATIVO
+                           PERFORM 9350-ACUMULA-UF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           PERFORM VARYING WRK-TAB-UF-IDX FROM 1 BY 1
+                   UNTIL WRK-TAB-UF-IDX > WRK-TAB-UF-QTDE-ITENS
+               MOVE WRK-TAB-UF-QTDE(WRK-TAB-UF-IDX)
+                   TO WRK-TAB-UF-QTDE-ED
+               MOVE ZEROS TO WRK-TAB-UF-PCT
+               IF WRK-TOTAL-CLIENTES > ZEROS
+                   COMPUTE WRK-TAB-UF-PCT ROUNDED =
+                       WRK-TAB-UF-QTDE(WRK-TAB-UF-IDX) * 100
+                           / WRK-TOTAL-CLIENTES
+               END-IF
+               MOVE WRK-TAB-UF-PCT TO WRK-TAB-UF-PCT-ED
+               DIVIDE WRK-TAB-UF-PCT BY 2 GIVING WRK-TAB-UF-BARRA-QT
+               MOVE SPACES TO WRK-TAB-UF-BARRA
+               PERFORM VARYING WRK-BARRA-IDX FROM 1 BY 1
+                       UNTIL WRK-BARRA-IDX > WRK-TAB-UF-BARRA-QT
+                   MOVE '*' TO WRK-TAB-UF-BARRA(WRK-BARRA-IDX:1)
+               END-PERFORM
+               MOVE SPACES TO RELCLI-LINHA
+               STRING WRK-TAB-UF-SIGLA(WRK-TAB-UF-IDX) ': '
+                   WRK-TAB-UF-QTDE-ED ' (' WRK-TAB-UF-PCT-ED '%) '
+                   WRK-TAB-UF-BARRA
+                   DELIMITED BY SIZE INTO RELCLI-LINHA
+               WRITE RELCLI-LINHA
+           END-PERFORM.
+           CLOSE RELCLI.
+
+       9350-ACUMULA-UF.
+           MOVE 'N' TO WRK-TAB-UF-ACHOU.
+           PERFORM VARYING WRK-TAB-UF-IDX FROM 1 BY 1
+                   UNTIL WRK-TAB-UF-IDX > WRK-TAB-UF-QTDE-ITENS
+               IF WRK-TAB-UF-SIGLA(WRK-TAB-UF-IDX) = CLIENTES-UF
+                   ADD 1 TO WRK-TAB-UF-QTDE(WRK-TAB-UF-IDX)
+                   MOVE 'S' TO WRK-TAB-UF-ACHOU
+                   MOVE WRK-TAB-UF-QTDE-ITENS TO WRK-TAB-UF-IDX
+               END-IF
+           END-PERFORM.
+           IF WRK-TAB-UF-ACHOU NOT = 'S'
+               ADD 1 TO WRK-TAB-UF-QTDE-ITENS
+               MOVE CLIENTES-UF
+                   TO WRK-TAB-UF-SIGLA(WRK-TAB-UF-QTDE-ITENS)
+               MOVE 1 TO WRK-TAB-UF-QTDE(WRK-TAB-UF-QTDE-ITENS)
+           END-IF.
+
+       9400-REL-ORDENADO.
+           SORT WORK-ORDENACAO ON ASCENDING KEY SORT-NOME
+               INPUT PROCEDURE IS 9410-CARREGAR-ORDENACAO
+               OUTPUT PROCEDURE IS 9420-GRAVAR-ORDENADO.
+
+       9410-CARREGAR-ORDENACAO.
+           MOVE 'N' TO WRK-FIM-REL.
+           MOVE ZEROS TO CLIENTES-FONE.
+           START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+               INVALID KEY
+                   MOVE 'S' TO WRK-FIM-REL
+           END-START.
+           PERFORM UNTIL FIM-REL
+               READ CLIENTES NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WRK-FIM-REL
+                   NOT AT END
+                       IF CLIENTES-ATIVO
+                           MOVE CLIENTES-NOME  TO SORT-NOME
+                           MOVE CLIENTES-FONE  TO SORT-FONE
+                           MOVE CLIENTES-EMAIL TO SORT-EMAIL
+                           RELEASE SORT-REG
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       9420-GRAVAR-ORDENADO.
+           OPEN OUTPUT RELCLI.
+           MOVE 'RELATORIO DE CLIENTES ORDENADO POR NOME'
+               TO RELCLI-LINHA.
+           WRITE RELCLI-LINHA.
+           MOVE ALL '-' TO RELCLI-LINHA.
+           WRITE RELCLI-LINHA.
+           MOVE 'N' TO WRK-FIM-REL.
+           RETURN WORK-ORDENACAO
+               AT END MOVE 'S' TO WRK-FIM-REL
+           END-RETURN.
+           PERFORM UNTIL FIM-REL
+               MOVE SPACES TO RELCLI-LINHA
+               STRING SORT-FONE ' ' SORT-NOME ' ' SORT-EMAIL
+                   DELIMITED BY SIZE INTO RELCLI-LINHA
+               END-STRING
+               WRITE RELCLI-LINHA
+               RETURN WORK-ORDENACAO
+                   AT END MOVE 'S' TO WRK-FIM-REL
+               END-RETURN
+           END-PERFORM.
+           CLOSE RELCLI.
+
+       9450-REL-BUSCA-NAVEGAR.
+           MOVE 'S' TO WRK-NOVA-BUSCA.
+           PERFORM UNTIL WRK-NOVA-BUSCA NOT = 'S'
+               MOVE 'N' TO WRK-NOVA-BUSCA
+               MOVE SPACES TO WRK-BUSCA-NOME
+               DISPLAY BUSCA-NOME
+               ACCEPT BUSCA-NOME
+               PERFORM 6055-CALC-LEN-BUSCA
+               MOVE 'N' TO WRK-FIM-REL
+               MOVE ZEROS TO WRK-QTDE-PAG
+               IF WRK-BUSCA-LEN = 0
+                   MOVE ZEROS TO CLIENTES-FONE
+                   START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+                       INVALID KEY
+                           MOVE 'S' TO WRK-FIM-REL
+                   END-START
+               ELSE
+                   MOVE WRK-BUSCA-NOME TO CLIENTES-NOME
+                   START CLIENTES KEY IS NOT LESS THAN CLIENTES-NOME
+                       INVALID KEY
+                           MOVE 'S' TO WRK-FIM-REL
+                   END-START
+               END-IF
+               IF NOT FIM-REL
+                   READ CLIENTES NEXT RECORD
+                       AT END MOVE 'S' TO WRK-FIM-REL
+                   END-READ
+               END-IF
+               IF FIM-REL
+                   IF WRK-BUSCA-LEN NOT = 0
+                       MOVE 'CLIENTE NAO ENCONTRADO' TO WRK-MSGERRO
+                       ACCEPT MOSTRA-ERRO
+                   END-IF
+               ELSE
+                   PERFORM 9460-LISTAR-BUSCA-NAVEGAR
+               END-IF
+           END-PERFORM.
+
+       9460-LISTAR-BUSCA-NAVEGAR.
+           PERFORM UNTIL FIM-REL
+               IF WRK-BUSCA-LEN NOT = 0
+                       AND CLIENTES-NOME(1:WRK-BUSCA-LEN)
+                           NOT = WRK-BUSCA-NOME(1:WRK-BUSCA-LEN)
+                   MOVE 'S' TO WRK-FIM-REL
+               ELSE
+                   DISPLAY CLIENTES-FONE ' ' CLIENTES-NOME
+                       ' ' CLIENTES-EMAIL
+                   ADD 1 TO WRK-QTDE-PAG
+                   IF WRK-QTDE-PAG = 10
+                       PERFORM 9155-PAUSAR-BUSCA
+                   END-IF
+                   IF NOT FIM-REL
+                       READ CLIENTES NEXT RECORD
+                           AT END MOVE 'S' TO WRK-FIM-REL
+                       END-READ
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       9155-PAUSAR-BUSCA.
+           MOVE ZEROS TO WRK-QTDE-PAG.
+           MOVE SPACES TO WRK-CONFIRMA.
+           MOVE 'ENTER P/CONTINUAR OU N P/NOVA BUSCA' TO WRK-MSGERRO.
+           ACCEPT MOSTRA-CONFIRMA.
+           IF WRK-CONFIRMA = 'N' OR WRK-CONFIRMA = 'n'
+               MOVE 'S' TO WRK-NOVA-BUSCA
+               MOVE 'S' TO WRK-FIM-REL
+           END-IF.
+
+       0400-MONTAMES.
+           COPY 'MESESPR.cob'.
+
+
+
+       9500-GRAVA-AUDITORIA.
+           EVALUATE WRK-OPERACAO
+               WHEN 'INCLUIR'
+                   ADD 1 TO WRK-CNT-INCLUIR
+                   ADD 1 TO WRK-TOTAL-CLIENTES
+               WHEN 'ALTERAR'
+                   ADD 1 TO WRK-CNT-ALTERAR
+               WHEN 'EXCLUIR'
+                   ADD 1 TO WRK-CNT-EXCLUIR
+                   SUBTRACT 1 FROM WRK-TOTAL-CLIENTES
+               WHEN 'REATIVAR'
+                   ADD 1 TO WRK-TOTAL-CLIENTES
+           END-EVALUATE.
+           ACCEPT WRK-DATAHORA FROM DATE YYYYMMDD.
+           ACCEPT WRK-DH-HORA FROM TIME.
+           MOVE SPACES TO AUDITF-LINHA.
+           STRING WRK-DH-ANO '-' WRK-DH-MES '-' WRK-DH-DIA ' '
+               WRK-DH-HH ':' WRK-DH-MM ':' WRK-DH-SS ' '
+               WRK-OPERACAO ' ' CLIENTES-FONE ' ' WRK-USUARIO
+               DELIMITED BY SIZE INTO AUDITF-LINHA
+           END-STRING.
+           WRITE AUDITF-LINHA.
+
+       9550-GRAVA-PEDIDO.
+           PERFORM 9560-PROX-SEQ-PEDIDO.
+           MOVE CLIENTES-FONE TO PEDIDOS-FONE.
+           MOVE WRK-PEDIDOS-SEQ TO PEDIDOS-SEQ.
+           ACCEPT WRK-DATA-SIS FROM DATE YYYYMMDD.
+           MOVE WRK-DS-ANO TO PEDIDOS-DTP-ANO.
+           MOVE WRK-DS-MES TO PEDIDOS-DTP-MES.
+           MOVE WRK-DS-DIA TO PEDIDOS-DTP-DIA.
+           MOVE CLIENTES-UF      TO PEDIDOS-UF.
+           MOVE WRK-FRETE-VALOR  TO PEDIDOS-VALOR.
+           MOVE WRK-FRETE-CALC   TO PEDIDOS-FRETE.
+           MOVE WRK-FRETE-TOTAL  TO PEDIDOS-TOTAL.
+           WRITE PEDIDOS-REG
+               INVALID KEY
+                   MOVE 'PEDIDO NAO GRAVADO' TO WRK-MSGERRO
+                   ACCEPT MOSTRA-ERRO
+               NOT INVALID KEY
+                   MOVE 'PEDIDO GRAVADO COM SUCESSO' TO WRK-MSGERRO
+                   ACCEPT MOSTRA-ERRO
+           END-WRITE.
+
+       9560-PROX-SEQ-PEDIDO.
+           MOVE CLIENTES-FONE TO PEDIDOS-FONE.
+           MOVE 9999 TO PEDIDOS-SEQ.
+           MOVE ZEROS TO WRK-PEDIDOS-SEQ.
+           START PEDIDOS KEY IS NOT GREATER THAN PEDIDOS-CHAVE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   READ PEDIDOS NEXT RECORD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF PEDIDOS-FONE = CLIENTES-FONE
+                               MOVE PEDIDOS-SEQ TO WRK-PEDIDOS-SEQ
+                           END-IF
+                   END-READ
+           END-START.
+           ADD 1 TO WRK-PEDIDOS-SEQ.
+
+       9600-GRAVA-RESTART.
+           ACCEPT WRK-DATAHORA FROM DATE YYYYMMDD.
+           ACCEPT WRK-DH-HORA FROM TIME.
+           MOVE SPACES TO RESTART-LINHA.
+           STRING WRK-DH-ANO '-' WRK-DH-MES '-' WRK-DH-DIA ' '
+               WRK-DH-HH ':' WRK-DH-MM ':' WRK-DH-SS ' '
+               'OPERACAO=' WRK-OPERACAO ' FONE=' CLIENTES-FONE
+               ' STATUS=' CLIENTES-STATUS
+               DELIMITED BY SIZE INTO RESTART-LINHA
+           END-STRING.
+           WRITE RESTART-LINHA.
+
+       9700-VERIFICA-LEITURA.
+           EVALUATE TRUE
+               WHEN FS-RECORD-LOCKED
+                   MOVE 'REGISTRO EM USO POR OUTRO USUARIO'
+                       TO WRK-MSGERRO
+               WHEN FS-NOT-FOUND
+                   MOVE 'CLIENTE NAO ENCONTRADO' TO WRK-MSGERRO
+               WHEN OTHER
+                   MOVE 'ERRO NA LEITURA DO CLIENTE' TO WRK-MSGERRO
+           END-EVALUATE.
+           ACCEPT MOSTRA-ERRO.
